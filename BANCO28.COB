@@ -1,134 +1,331 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO28.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS SEQUENTIAL
-      *            ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-
-
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-PROD.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(05).
-           03 DESCRI2-CHE      PIC X(15).
-           03 DIA-CHE          PIC 99.  
-           03 MES-CHE          PIC 99.  
-           03 ANO-CHE          PIC 99.  
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15).
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06).
-      
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(55) VALUE SPACES.
-       77 WS-SETOR             PIC X(10) VALUE SPACES.
-       77 WS-SENHA             PIC X(04) VALUE SPACES.
-       77 WS-CONT              PIC X VALUE SPACES.
-       77 WS-ANO               PIC 99 VALUE ZEROS.
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-INIC.
-           02 BLANK SCREEN.
-           02 LINE 10 COLUMN 24 VALUE "! !  A t e n c a o  ! !".
-           02 LINE 11 COLUMN 24 VALUE "   Exclusao de Setor " blink.
-       01 TELA-1.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /  ".
-           02 LINE 04 COLUMN 02 VALUE "CONTROLE DE ESTOQUE".
-           02 LINE 04 COLUMN 57 VALUE "< EXCLUSAO  - BANCO >".
-           02 LINE 06 COLUMN 01 PIC X(80) FROM ALL "_".
-           02 LINE 10 COLUMN 10 VALUE "VALOR A VISTA :".
-           02 LINE 11 COLUMN 10 VALUE "VALOR A PRAZO :".
-           02 LINE 12 COLUMN 04 VALUE "INFORME SETOR A SER EXCLUIDO".
-           02 LINE 13 COLUMN 10 VALUE "[          ]".
-           02 LINE 20 COLUMN 01 PIC X(80) FROM ALL "=" BLINK.
-           02 LINE 20 COLUMN 05 VALUE "Produt07" BLINK.
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * 
-       PROCEDURE DIVISION.
-       
-       P01-TELA-1.
-           DISPLAY TELA-INIC.
-           ACCEPT WS-CONT.
-           DISPLAY TELA-1.
-       P-SENHA.
-           DISPLAY (20 05) "PROGRAMA DE EXCLUSAO".  
-      *     ACCEPT (22 01) WS-SENHA WITH PROMPT AUTO-SKIP.
-      *     IF WS-SENHA NOT = "ERNA"
-      *         PERFORM P-FIM.  
-           DISPLAY (20 05) "INFORME ANO A SER EXCLUIDO".  
-           DISPLAY (21 05) "                    ".  
-      *     ACCEPT (22 01) WS-SETOR WITH PROMPT UPDATE AUTO-SKIP.
-      *     IF WS-SETOR = SPACES
-      *         PERFORM P-FIM.  
-        
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               DISPLAY (10 10) "ERRO DE ABERTURA DE ARQUIVO FS =" FS
-               STOP RUN.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           DISPLAY (21 05) "ANO = 00  , TERMINA EXCLUSAO".  
-           ACCEPT (13 11) WS-ANO WITH PROMPT UPDATE.
-           IF WS-ANO = ZEROS
-               PERFORM P-FIM.  
-           PERFORM P05-LER UNTIL FS = "10".
-       P05-LER.
-           READ BANCO NEXT RECORD
-               AT END
-                   DISPLAY (21 04) "  !! < Exclusao  Terminada > !!"
-                   DISPLAY (22 04) " Tecle  -  <  ENTER  > "
-                   ACCEPT (21 37) WS-CONT
-                   DISPLAY (21 04) WS-LIMPA
-                   DISPLAY (22 04) WS-LIMPA
-                   PERFORM P-FIM.
-               IF WS-ANO = ANO-CHE
-                   DISPLAY (15 10) "DESCRICAO :" DESCRI-CHE
-                   " " DESCRI2-CHE
-                   PERFORM P-EXCLUI 
-                   GO TO P05-LER.
-
-      *******************************************              
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-
-       P-EXCLUI.
-           DELETE BANCO            
-               INVALID KEY
-                   DISPLAY (21 05) "!!!!!  ERRO DE DELECAO !!!!!" 
-                   ACCEPT (21 40) WS-CONT
-                   DISPLAY (21 05) WS-LIMPA.
-
-       P-FIM.
-           CLOSE BANCO.
-           CHAIN "BANCO.COM".     
-
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO28.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+      *            ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+           SELECT BKP   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-BKP.
+           SELECT LOG ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-PROD==.
+
+       FD BKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS WS-ARQ-BKP.
+       01 REG-BKP.
+           03 NUM-CHE-BKP          PIC X(06).
+           03 CONTA-CHE-BKP        PIC X(10).
+           03 DESCRI-CHE-BKP       PIC X(05).
+           03 DESCRI2-CHE-BKP      PIC X(15).
+           03 DIA-CHE-BKP          PIC 99.
+           03 MES-CHE-BKP          PIC 99.
+           03 ANO-CHE-BKP          PIC 9(04).
+           03 VALOR-CHE-BKP        PIC 9(06)V99.
+           03 OBS-CHE-BKP          PIC X(15).
+           03 INSCR-CHE-BKP        PIC 9(14).
+           03 DATA-CONF-BKP        PIC 9(06).
+           03 SITUACAO-CHE-BKP     PIC X(01).
+           03 MOTIVO-CHE-BKP       PIC X(20).
+           03 CRIADO-POR-BKP       PIC X(08).
+           03 CRIADO-DATA-BKP      PIC 9(08).
+           03 ALTERADO-POR-BKP     PIC X(08).
+           03 ALTERADO-DATA-BKP    PIC 9(08).
+
+       FD LOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCOLOG.DAT".
+       01 REG-LOG.
+           03 LOG-DATA         PIC 9(08).
+           03 LOG-HORA         PIC 9(06).
+           03 LOG-OPERADOR     PIC X(08).
+           03 LOG-ACAO         PIC X(01).
+           03 LOG-NUM-CHE      PIC X(06).
+           03 LOG-PROGRAMA     PIC X(08).
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       77 FS                   PIC XX.
+       77 FS-BKP                PIC XX.
+       77 WS-ARQ-BKP            PIC X(12) VALUE SPACES.
+       77 WS-LIMPA             PIC X(55) VALUE SPACES.
+       77 WS-SETOR             PIC 99 VALUE ZEROS.
+       77 WS-SENHA             PIC X(04) VALUE SPACES.
+       77 WS-MODO              PIC X VALUE "A".
+           88 MODO-SETOR-88     VALUE "S".
+       77 WS-CONT              PIC X VALUE SPACES.
+       77 WS-ANO               PIC 9(04) VALUE ZEROS.
+       77 WS-CONF               PIC X VALUE SPACES.
+       77 WS-CONTA-REG          PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-VALOR        PIC 9(08)V99 VALUE ZEROS.
+       77 WS-CONTA-NAOCONC      PIC 9(05) VALUE ZEROS.
+       77 WS-MOSTRA-CONTA       PIC ZZZZ9.
+       77 WS-MOSTRA-VALOR       PIC ZZZ.ZZZ.ZZ9,99.
+       77 FS-LOG                PIC XX.
+       77 WS-OPERADOR           PIC X(08) VALUE SPACES.
+       77 WS-HORA-LOG           PIC 9(08) VALUE ZEROS.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-INIC.
+           02 BLANK SCREEN.
+           02 LINE 10 COLUMN 24 VALUE "! !  A t e n c a o  ! !".
+           02 LINE 11 COLUMN 24 VALUE "   Exclusao de Setor " blink.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /    ".
+           02 LINE 04 COLUMN 02 VALUE "CONTROLE DE ESTOQUE".
+           02 LINE 04 COLUMN 57 VALUE "< EXCLUSAO  - BANCO >".
+           02 LINE 06 COLUMN 01 PIC X(80) FROM ALL "_".
+           02 LINE 10 COLUMN 10 VALUE "VALOR A VISTA :".
+           02 LINE 11 COLUMN 10 VALUE "VALOR A PRAZO :".
+           02 LINE 12 COLUMN 04 VALUE "INFORME SETOR A SER EXCLUIDO".
+           02 LINE 13 COLUMN 10 VALUE "[          ]".
+           02 LINE 20 COLUMN 01 PIC X(80) FROM ALL "=" BLINK.
+           02 LINE 20 COLUMN 05 VALUE "Produt07" BLINK.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * 
+       PROCEDURE DIVISION.
+       
+       P01-TELA-1.
+           DISPLAY TELA-INIC.
+           ACCEPT WS-CONT.
+           DISPLAY TELA-1.
+       P-SENHA.
+           DISPLAY (20 05) "PROGRAMA DE EXCLUSAO".
+           ACCEPT (22 01) WS-SENHA WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 05) WS-LIMPA.
+           DISPLAY (22 01) WS-LIMPA.
+           IF WS-SENHA NOT = "ERNA"
+               PERFORM P-FIM.
+           DISPLAY (20 05) "Operador :".
+           ACCEPT (20 16) WS-OPERADOR WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 05) WS-LIMPA.
+           DISPLAY (20 05) "EXCLUIR POR < A >NO  OU  < S >ETOR ?".
+           ACCEPT (21 05) WS-MODO WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 05) WS-LIMPA.
+           DISPLAY (21 05) WS-LIMPA.
+           IF WS-MODO = "s"
+               MOVE "S" TO WS-MODO.
+           IF WS-MODO NOT = "S"
+               MOVE "A" TO WS-MODO.
+           IF MODO-SETOR-88
+               DISPLAY (20 05) "INFORME SETOR A SER EXCLUIDO"
+           ELSE
+               DISPLAY (12 04) WS-LIMPA
+               DISPLAY (20 05) "INFORME ANO A SER EXCLUIDO".
+           DISPLAY (21 05) "                    ".
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 05) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (21 50) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "30"
+               DISPLAY (10 10) "ERRO DE ABERTURA DE ARQUIVO FS =" FS
+               STOP RUN.
+           OPEN EXTEND LOG.
+           IF FS-LOG = "35"
+               OPEN OUTPUT LOG
+               CLOSE LOG
+               OPEN EXTEND LOG.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           IF MODO-SETOR-88
+               GO TO P04-SETOR.
+           DISPLAY (21 05) "ANO = 00  , TERMINA EXCLUSAO".
+           ACCEPT (13 11) WS-ANO WITH PROMPT UPDATE.
+           IF WS-ANO = ZEROS
+               PERFORM P-FIM.
+           MOVE ZEROS TO WS-CONTA-REG WS-TOTAL-VALOR WS-CONTA-NAOCONC.
+           PERFORM P06-CONTA UNTIL FS = "10".
+           GO TO P04-MOSTRA.
+       P04-SETOR.
+           DISPLAY (21 05) "SETOR = 00, TERMINA EXCLUSAO".
+           ACCEPT (13 11) WS-SETOR WITH PROMPT UPDATE.
+           IF WS-SETOR = ZEROS
+               PERFORM P-FIM.
+           MOVE ZEROS TO WS-CONTA-REG WS-TOTAL-VALOR WS-CONTA-NAOCONC.
+           PERFORM P06-CONTA UNTIL FS = "10".
+       P04-MOSTRA.
+           MOVE WS-CONTA-REG TO WS-MOSTRA-CONTA.
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (17 10) "REGISTROS A EXCLUIR ..:" WS-MOSTRA-CONTA.
+           DISPLAY (18 10) "VALOR TOTAL ..........:" WS-MOSTRA-VALOR.
+           IF WS-CONTA-REG = ZEROS
+               DISPLAY (21 05) "!! NENHUM REGISTRO P/ ESSE CRITERIO !!"
+               ACCEPT (21 50) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               DISPLAY (17 10) WS-LIMPA
+               DISPLAY (18 10) WS-LIMPA
+               CLOSE BANCO
+               OPEN I-O BANCO
+               GO TO P04-CODIGO.
+           IF WS-CONTA-NAOCONC > ZEROS
+               DISPLAY (19 10) "!! ATENCAO: " WS-CONTA-NAOCONC
+                   " NAO CONCILIADOS NESTE PERIODO !!".
+           DISPLAY (21 05) "CONFIRMA A EXCLUSAO ?  < S/N >".
+           ACCEPT (21 37) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 05) WS-LIMPA.
+           DISPLAY (17 10) WS-LIMPA.
+           DISPLAY (18 10) WS-LIMPA.
+           DISPLAY (19 10) WS-LIMPA.
+           CLOSE BANCO.
+           OPEN I-O BANCO.
+           IF WS-CONF NOT = "S" AND WS-CONF NOT = "s"
+               GO TO P04-CODIGO.
+           IF MODO-SETOR-88
+               STRING "BKPS" WS-SETOR ".DAT" DELIMITED BY SIZE
+                   INTO WS-ARQ-BKP
+           ELSE
+               STRING "BKP" WS-ANO ".DAT" DELIMITED BY SIZE
+                   INTO WS-ARQ-BKP.
+           OPEN EXTEND BKP.
+           IF FS-BKP = "35"
+               OPEN OUTPUT BKP
+               CLOSE BKP
+               OPEN EXTEND BKP.
+           PERFORM P05-LER UNTIL FS = "10".
+       P06-CONTA.
+           READ BANCO NEXT RECORD
+               AT END
+                   CONTINUE.
+           IF FS = "51"
+               DISPLAY (21 05) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (21 40) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               GO TO P06-CONTA.
+           IF FS NOT = "10"
+               IF MODO-SETOR-88
+                   IF OBS-CHE(1:2) = WS-SETOR
+                       ADD 1 TO WS-CONTA-REG
+                       ADD VALOR-CHE TO WS-TOTAL-VALOR
+                   END-IF
+               ELSE
+                   IF WS-ANO = ANO-CHE
+                       ADD 1 TO WS-CONTA-REG
+                       ADD VALOR-CHE TO WS-TOTAL-VALOR
+                       IF DATA-CONF = ZEROS
+                           ADD 1 TO WS-CONTA-NAOCONC
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       P05-LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   DISPLAY (21 04) "  !! < Exclusao  Terminada > !!"
+                   DISPLAY (22 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT (21 37) WS-CONT
+                   DISPLAY (21 04) WS-LIMPA
+                   DISPLAY (22 04) WS-LIMPA
+                   PERFORM P-FIM.
+               IF FS = "51"
+                   DISPLAY (21 05) "!! REGISTRO EM USO - AGUARDE !!"
+                   ACCEPT (21 40) WS-CONT
+                   DISPLAY (21 05) WS-LIMPA
+                   GO TO P05-LER.
+           IF MODO-SETOR-88
+               IF OBS-CHE(1:2) = WS-SETOR
+                   DISPLAY (15 10) "DESCRICAO :" DESCRI-CHE
+                   " " DESCRI2-CHE
+                   PERFORM P-EXCLUI THRU P-EXCLUI-DELETE
+                   GO TO P05-LER
+               END-IF
+           ELSE
+               IF WS-ANO = ANO-CHE
+                   DISPLAY (15 10) "DESCRICAO :" DESCRI-CHE
+                   " " DESCRI2-CHE
+                   PERFORM P-EXCLUI THRU P-EXCLUI-DELETE
+                   GO TO P05-LER
+               END-IF
+           END-IF.
+
+      *******************************************              
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-EXCLUI.
+           MOVE NUM-CHE     TO NUM-CHE-BKP.
+           MOVE CONTA-CHE   TO CONTA-CHE-BKP.
+           MOVE DESCRI-CHE  TO DESCRI-CHE-BKP.
+           MOVE DESCRI2-CHE TO DESCRI2-CHE-BKP.
+           MOVE DIA-CHE     TO DIA-CHE-BKP.
+           MOVE MES-CHE     TO MES-CHE-BKP.
+           MOVE ANO-CHE     TO ANO-CHE-BKP.
+           MOVE VALOR-CHE   TO VALOR-CHE-BKP.
+           MOVE OBS-CHE     TO OBS-CHE-BKP.
+           MOVE INSCR-CHE   TO INSCR-CHE-BKP.
+           MOVE DATA-CONF   TO DATA-CONF-BKP.
+           MOVE SITUACAO-CHE TO SITUACAO-CHE-BKP.
+           MOVE MOTIVO-CHE  TO MOTIVO-CHE-BKP.
+           MOVE CRIADO-POR    TO CRIADO-POR-BKP.
+           MOVE CRIADO-DATA   TO CRIADO-DATA-BKP.
+           MOVE ALTERADO-POR  TO ALTERADO-POR-BKP.
+           MOVE ALTERADO-DATA TO ALTERADO-DATA-BKP.
+           WRITE REG-BKP.
+       P-EXCLUI-DELETE.
+           DELETE BANCO
+               INVALID KEY
+                   CONTINUE.
+           IF FS = "51" OR FS = "61"
+               DISPLAY (21 05) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (21 40) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               GO TO P-EXCLUI-DELETE.
+           IF FS NOT = "00"
+               DISPLAY (21 05) "!!!!!  ERRO DE DELECAO !!!!!"
+               ACCEPT (21 40) WS-CONT
+               DISPLAY (21 05) WS-LIMPA.
+           IF FS = "00"
+               PERFORM P-GRAVA-LOG.
+
+       P-GRAVA-LOG.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-DATA TO LOG-DATA.
+           MOVE WS-HORA-LOG(1:6) TO LOG-HORA.
+           MOVE WS-OPERADOR TO LOG-OPERADOR.
+           MOVE "D" TO LOG-ACAO.
+           MOVE NUM-CHE-BKP TO LOG-NUM-CHE.
+           MOVE "BANCO28" TO LOG-PROGRAMA.
+           WRITE REG-LOG.
+
+       P-FIM.
+           CLOSE BANCO BKP.
+           CLOSE LOG.
+           CHAIN "BANCO.COM".
+
+
+
+
