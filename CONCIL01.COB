@@ -0,0 +1,225 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CONCIL01.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+
+           SELECT EXTRATO ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-EXT.
+
+           SELECT RELATO ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+
+       FD EXTRATO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "EXTRATO.DAT".
+       01 REG-EXTRATO.
+           03 EXT-VALOR        PIC 9(06)V99.
+           03 EXT-DIA          PIC 99.
+           03 EXT-MES          PIC 99.
+           03 EXT-ANO          PIC 9(04).
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       01 WS-DATA-CONF          PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-CONF-R REDEFINES WS-DATA-CONF.
+           03 WS-DIA-CONF       PIC 99.
+           03 WS-MES-CONF       PIC 99.
+           03 WS-ANO-CONF       PIC 99.
+
+       77 FS                   PIC XX.
+       77 FS-EXT                PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-ACHOU              PIC X VALUE "N".
+       88 ACHOU-88               VALUE "S".
+       77 WS-CABEC               PIC X VALUE "N".
+       88 CABEC-88                VALUE "S".
+       77 WS-QTD-CONC           PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-EXCE           PIC 9(05) VALUE ZEROS.
+       77 WS-MOSTRA-VALOR       PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 9(04).
+           02 f pic x value ".".
+
+       01 LINHA-TITULO.
+           02 f pic x(02) value spaces.
+           02 F PIC X(36) VALUE "CONCILIACAO AUTOMATICA - EXTRATO".
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 F PIC X(18) VALUE "NAO CONCILIADO.: ".
+           02 VALOR-DET PIC ZZZ.ZZ9,99.
+           02 f pic x(05) value spaces.
+           02 DIA-DET2 PIC 99.
+           02 f pic x value "/".
+           02 MES-DET2 PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET2 PIC 9(04).
+
+       01 LINHA-TOTAL.
+           02 f pic x(02) value spaces.
+           02 F PIC X(22) VALUE "CONCILIADOS..........:".
+           02 QTD-CONC-TOTAL PIC ZZ.ZZ9.
+           02 F PIC X(22) VALUE "NAO CONCILIADOS......:".
+           02 QTD-EXCE-TOTAL PIC ZZ.ZZ9.
+
+       01 LINHA-TRACO.
+           02 f pic x(70) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " CONCILIACAO C/EXTRATO " BLINK.
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-TOTAIS.
+           02 LINE 08 COLUMN 04 VALUE "Conciliados........=".
+           02 LINE 09 COLUMN 04 VALUE "Nao Conciliados.....=".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 04) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           OPEN INPUT EXTRATO.
+           IF FS-EXT = "35"
+               DISPLAY (10 10) "!! ARQUIVO EXTRATO.DAT INEXISTENTE !!"
+               CLOSE BANCO
+               STOP RUN.
+           OPEN OUTPUT RELATO.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+
+       P01-LER-EXTRATO.
+           READ EXTRATO
+               AT END GO TO P-FIM-PROCESSA.
+           PERFORM P-PROCURA THRU P-PROCURA-EXIT.
+           IF ACHOU-88
+               ADD 1 TO WS-QTD-CONC
+           ELSE
+               ADD 1 TO WS-QTD-EXCE
+               PERFORM P-IMPRIME-EXCECAO.
+           GO TO P01-LER-EXTRATO.
+
+      *-----------------------------------------*
+       P-PROCURA.
+           MOVE "N" TO WS-ACHOU.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-PROCURA-EXIT.
+       P-PROCURA-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-PROCURA-EXIT.
+           IF DATA-CONF NOT = ZEROS
+               GO TO P-PROCURA-LER.
+           IF VALOR-CHE NOT = EXT-VALOR
+               GO TO P-PROCURA-LER.
+           IF DIA-CHE NOT = EXT-DIA OR MES-CHE NOT = EXT-MES
+                                    OR ANO-CHE NOT = EXT-ANO
+               GO TO P-PROCURA-LER.
+           MOVE "S" TO WS-ACHOU.
+           MOVE DIA TO WS-DIA-CONF.
+           MOVE MES TO WS-MES-CONF.
+           MOVE ANO(3:2) TO WS-ANO-CONF.
+           MOVE WS-DATA-CONF TO DATA-CONF.
+           REWRITE REG-BCO
+               INVALID KEY
+                   DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                   CLOSE BANCO EXTRATO RELATO
+                   STOP RUN.
+       P-PROCURA-EXIT.
+           EXIT.
+
+       P-FIM-PROCESSA.
+           IF WS-QTD-EXCE > ZEROS
+               PERFORM P-IMPRIME-FECHA.
+           DISPLAY TELA-TOTAIS.
+           DISPLAY (08 25) WS-QTD-CONC.
+           DISPLAY (09 25) WS-QTD-EXCE.
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT (23 30) WS-P.
+           PERFORM P-FIM.
+
+       P-IMPRIME-EXCECAO.
+           IF NOT CABEC-88
+               PERFORM P-IMPRIME-CABEC.
+           MOVE EXT-VALOR TO VALOR-DET.
+           MOVE EXT-DIA TO DIA-DET2.
+           MOVE EXT-MES TO MES-DET2.
+           MOVE EXT-ANO TO ANO-DET2.
+           WRITE REG-RELATO FROM LINHA-DET.
+
+       P-IMPRIME-CABEC.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-TITULO.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           MOVE "S" TO WS-CABEC.
+
+       P-IMPRIME-FECHA.
+           MOVE WS-QTD-CONC TO QTD-CONC-TOTAL.
+           MOVE WS-QTD-EXCE TO QTD-EXCE-TOTAL.
+           WRITE REG-RELATO FROM LINHA-TOTAL.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+
+       P-FIM.
+           CLOSE BANCO EXTRATO RELATO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
