@@ -0,0 +1,29 @@
+      ***********************************
+      * BCOREC.CPY
+      * Layout do registro de BCO.DAT (cheques/titulos), comum a
+      * todos os programas de Controle Bancario. O nome do
+      * registro (REG-BCO ou REG-PROD, conforme o programa) e'
+      * informado pelo chamador via REPLACING ==REC-NAME==.
+      * DESCRI-CHE-GRP agrupa DESCRI-CHE + DESCRI2-CHE para os
+      * programas que tratam o favorecido como um campo unico de
+      * 20 posicoes (BANCO21/BAN21).
+      ***********************************
+       01 REC-NAME.
+           03 NUM-CHE          PIC X(06).
+           03 CONTA-CHE        PIC X(10).
+           03 DESCRI-CHE-GRP.
+               05 DESCRI-CHE       PIC X(05).
+               05 DESCRI2-CHE      PIC X(15).
+           03 DIA-CHE          PIC 99.
+           03 MES-CHE          PIC 99.
+           03 ANO-CHE          PIC 9(04).
+           03 VALOR-CHE        PIC 9(06)V99.
+           03 OBS-CHE          PIC X(15).
+           03 INSCR-CHE        PIC 9(14).
+           03 DATA-CONF        PIC 9(06).
+           03 SITUACAO-CHE     PIC X(01).
+           03 MOTIVO-CHE       PIC X(20).
+           03 CRIADO-POR       PIC X(08).
+           03 CRIADO-DATA      PIC 9(08).
+           03 ALTERADO-POR     PIC X(08).
+           03 ALTERADO-DATA    PIC 9(08).
