@@ -0,0 +1,151 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO07.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       01 WS-DATA-CONF          PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-CONF-R REDEFINES WS-DATA-CONF.
+           03 WS-DIA-CONF       PIC 99.
+           03 WS-MES-CONF       PIC 99.
+           03 WS-ANO-CONF       PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+       77 WS-DESCRI-BUSCA      PIC X(05) VALUE SPACES.
+       77 WS-ACHOU             PIC X VALUE "N".
+       88 ACHOU-88             VALUE "S".
+       77 WS-CONTA-ACHA        PIC 9(02) VALUE ZEROS.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " CONFERE CHEQUES POR NOME " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-REG.
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 11 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 12 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 13 COLUMN 04 VALUE "Departamento.......=".
+           02 LINE 14 COLUMN 04 VALUE "Data Conferencia...=".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 04) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+           ACCEPT (08 32) WS-DESCRI-BUSCA WITH PROMPT AUTO-SKIP.
+           IF WS-DESCRI-BUSCA = SPACES
+               PERFORM P-FIM.
+           MOVE "N" TO WS-ACHOU.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-BUSCA-FIM.
+       P-BUSCA-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-BUSCA-FIM.
+           MOVE ZEROS TO WS-CONTA-ACHA.
+           INSPECT DESCRI-CHE-GRP TALLYING WS-CONTA-ACHA
+               FOR ALL WS-DESCRI-BUSCA.
+           IF WS-CONTA-ACHA = ZEROS
+               GO TO P-BUSCA-LER.
+           MOVE "S" TO WS-ACHOU.
+           PERFORM P-MOSTRA-REG.
+           IF DATA-CONF NOT = ZEROS
+               DISPLAY (21 04) "!! < Ja Conferido - Nenhuma Acao > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P-BUSCA-LER.
+           DISPLAY (21 04) "Conferir este lancamento ?  < S/N >".
+           ACCEPT (21 42) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "S" OR "s"
+               MOVE DIA TO WS-DIA-CONF
+               MOVE MES TO WS-MES-CONF
+               MOVE ANO(3:2) TO WS-ANO-CONF
+               MOVE WS-DATA-CONF TO DATA-CONF
+               REWRITE REG-BCO
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                       CLOSE BANCO
+                       STOP RUN
+               DISPLAY (21 04) "!! < Lancamento Conferido > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA.
+           GO TO P-BUSCA-LER.
+
+       P-BUSCA-FIM.
+           IF NOT ACHOU-88
+               DISPLAY (21 04) "!! NENHUM LANCAMENTO ENCONTRADO !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P.
+           DISPLAY (01 01) ERASE.
+           GO TO P01-TELA-1.
+
+       P-MOSTRA-REG.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-REG.
+           DISPLAY (08 25) NUM-CHE.
+           DISPLAY (09 25) CONTA-CHE.
+           DISPLAY (10 25) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (11 25) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           DISPLAY (13 25) OBS-CHE.
+           DISPLAY (14 25) DATA-CONF.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE BANCO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
