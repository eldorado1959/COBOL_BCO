@@ -0,0 +1,99 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO43.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-TAXA
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TAXA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "TAXA.DAT".
+       01 REG-TAXA.
+           03 COD-TAXA         PIC 9.
+           03 VALOR-TAXA       PIC 9V9(4).
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " CADASTRO TAXA DE JUROS " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "Taxa de juros diaria...=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O TAXA.
+           IF FS = "30"
+               CLOSE TAXA
+               OPEN OUTPUT TAXA
+               CLOSE TAXA
+               OPEN I-O TAXA.
+           MOVE 1 TO COD-TAXA.
+           READ TAXA
+               INVALID KEY
+                   MOVE 0,0033 TO VALOR-TAXA
+                   WRITE REG-TAXA
+                       INVALID KEY
+                           DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                           CLOSE TAXA
+                           STOP RUN.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+           DISPLAY (08 29) VALOR-TAXA.
+           PERFORM P-ALTERA.
+           GO TO P-FIM.
+
+       P-ALTERA.
+           DISPLAY (21 04) "Alterar <A> ou <ENTER> p/nada".
+           ACCEPT (21 35) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "A" OR "a"
+               ACCEPT (08 29) VALOR-TAXA WITH UPDATE PROMPT
+               REWRITE REG-TAXA
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                       CLOSE TAXA
+                       STOP RUN
+               DISPLAY (21 04) "!! < Taxa Alterada > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE TAXA.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
