@@ -0,0 +1,146 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO34.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-NUM               PIC X(06) VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+
+       77 WS-SITUACAO          PIC X VALUE SPACES.
+       88 SITUACAO-88           VALUE "P" "N" "C".
+
+       77 WS-OPERADOR          PIC X(08) VALUE SPACES.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " SITUACAO DO LANCAMENTO " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 11 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 12 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 13 COLUMN 04 VALUE "Situacao  <P/N/C>..=".
+           02 LINE 14 COLUMN 04 VALUE "Motivo.............=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-LEGENDA.
+           02 LINE 16 COLUMN 04 VALUE "<P>PAGA <N>NAO PAGA <C>CANCEL".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 04) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           DISPLAY (20 04) "Operador :".
+           ACCEPT (20 15) WS-OPERADOR WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 04) WS-LIMPA.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           DISPLAY TELA-LEGENDA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO = 000000 ,Sai da Situacao".
+           ACCEPT (08 25) WS-NUM WITH PROMPT AUTO-SKIP.
+           IF WS-NUM = ZEROS OR SPACES
+               PERFORM P-FIM.
+           MOVE WS-NUM TO NUM-CHE.
+       P-LER.
+           READ BANCO
+               INVALID KEY
+                   DISPLAY (21 04) "!! < Lancamento Nao Cadastrado > !!"
+                   DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT (23 30) WS-P
+                   DISPLAY (21 04) WS-LIMPA
+                   GO TO P04-CODIGO.
+           PERFORM P-MOSTRA-ATUAL.
+           PERFORM P-CONFIRMA.
+
+       P-MOSTRA-ATUAL.
+           DISPLAY (09 25) CONTA-CHE.
+           DISPLAY (10 25) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (11 25) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           DISPLAY (13 25) SITUACAO-CHE.
+           DISPLAY (14 25) MOTIVO-CHE.
+
+       P-CONFIRMA.
+           DISPLAY (21 04) "Alterar a situacao deste lancamento ? <S/N>".
+           ACCEPT (21 50) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF NOT = "S" AND WS-CONF NOT = "s"
+               GO TO P04-CODIGO.
+           PERFORM P-REC2 THRU P-REC3.
+           MOVE WS-OPERADOR TO ALTERADO-POR.
+           MOVE WS-DATA TO ALTERADO-DATA.
+           REWRITE REG-BCO
+               INVALID KEY
+                   DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                   CLOSE BANCO
+                   STOP RUN.
+           DISPLAY (21 04) "!! < Situacao Alterada > !!".
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT (23 30) WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           GO TO P04-CODIGO.
+
+      *-----------------------------------------*
+       P-REC2.
+           MOVE SITUACAO-CHE TO WS-SITUACAO.
+       P-REC2-1.
+           ACCEPT (13 25) WS-SITUACAO WITH UPDATE PROMPT AUTO-SKIP.
+           IF NOT SITUACAO-88 GO TO P-REC2-1.
+           MOVE WS-SITUACAO TO SITUACAO-CHE.
+
+       P-REC3.
+           ACCEPT (14 25) MOTIVO-CHE WITH UPDATE PROMPT.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE BANCO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
