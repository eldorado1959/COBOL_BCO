@@ -0,0 +1,276 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO29.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+           SELECT ARQ   ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-ARQ.
+           SELECT LOG ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-PROD==.
+
+       FD ARQ
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS WS-ARQ-ARCH.
+       01 REG-ARQ.
+           03 NUM-CHE-ARQ          PIC X(06).
+           03 CONTA-CHE-ARQ        PIC X(10).
+           03 DESCRI-CHE-ARQ       PIC X(05).
+           03 DESCRI2-CHE-ARQ      PIC X(15).
+           03 DIA-CHE-ARQ          PIC 99.
+           03 MES-CHE-ARQ          PIC 99.
+           03 ANO-CHE-ARQ          PIC 9(04).
+           03 VALOR-CHE-ARQ        PIC 9(06)V99.
+           03 OBS-CHE-ARQ          PIC X(15).
+           03 INSCR-CHE-ARQ        PIC 9(14).
+           03 DATA-CONF-ARQ        PIC 9(06).
+           03 SITUACAO-CHE-ARQ     PIC X(01).
+           03 MOTIVO-CHE-ARQ       PIC X(20).
+           03 CRIADO-POR-ARQ       PIC X(08).
+           03 CRIADO-DATA-ARQ      PIC 9(08).
+           03 ALTERADO-POR-ARQ     PIC X(08).
+           03 ALTERADO-DATA-ARQ    PIC 9(08).
+
+       FD LOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCOLOG.DAT".
+       01 REG-LOG.
+           03 LOG-DATA         PIC 9(08).
+           03 LOG-HORA         PIC 9(06).
+           03 LOG-OPERADOR     PIC X(08).
+           03 LOG-ACAO         PIC X(01).
+           03 LOG-NUM-CHE      PIC X(06).
+           03 LOG-PROGRAMA     PIC X(08).
+
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       77 FS                   PIC XX.
+       77 FS-ARQ                PIC XX.
+       77 WS-ARQ-ARCH           PIC X(12) VALUE SPACES.
+       77 WS-LIMPA             PIC X(55) VALUE SPACES.
+       77 WS-SENHA             PIC X(04) VALUE SPACES.
+       77 WS-CONT              PIC X VALUE SPACES.
+       77 WS-ANO               PIC 9(04) VALUE ZEROS.
+       77 WS-CONF               PIC X VALUE SPACES.
+       77 WS-CONTA-REG          PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-VALOR        PIC 9(08)V99 VALUE ZEROS.
+       77 WS-CONTA-NAOCONC      PIC 9(05) VALUE ZEROS.
+       77 WS-MOSTRA-CONTA       PIC ZZZZ9.
+       77 WS-MOSTRA-VALOR       PIC ZZZ.ZZZ.ZZ9,99.
+       77 FS-LOG                PIC XX.
+       77 WS-OPERADOR           PIC X(08) VALUE SPACES.
+       77 WS-HORA-LOG           PIC 9(08) VALUE ZEROS.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-INIC.
+           02 BLANK SCREEN.
+           02 LINE 10 COLUMN 24 VALUE "! !  A t e n c a o  ! !".
+           02 LINE 11 COLUMN 22 VALUE "Arquivamento de Final de Ano"
+              BLINK.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "DATA:  /  /    ".
+           02 LINE 04 COLUMN 02 VALUE "CONTROLE DE ESTOQUE".
+           02 LINE 04 COLUMN 48 VALUE "< ARQUIVAMENTO ANUAL  - BANCO >".
+           02 LINE 06 COLUMN 01 PIC X(80) FROM ALL "_".
+           02 LINE 10 COLUMN 10 VALUE "VALOR A VISTA :".
+           02 LINE 11 COLUMN 10 VALUE "VALOR A PRAZO :".
+           02 LINE 12 COLUMN 04 VALUE "INFORME ANO A SER ARQUIVADO".
+           02 LINE 13 COLUMN 10 VALUE "[          ]".
+           02 LINE 20 COLUMN 01 PIC X(80) FROM ALL "=" BLINK.
+           02 LINE 20 COLUMN 05 VALUE "Produt07" BLINK.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       PROCEDURE DIVISION.
+
+       P01-TELA-1.
+           DISPLAY TELA-INIC.
+           ACCEPT WS-CONT.
+           DISPLAY TELA-1.
+       P-SENHA.
+           DISPLAY (20 05) "PROGRAMA DE ARQUIVAMENTO".
+           ACCEPT (22 01) WS-SENHA WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 05) WS-LIMPA.
+           DISPLAY (22 01) WS-LIMPA.
+           IF WS-SENHA NOT = "ERNA"
+               PERFORM P-FIM.
+           DISPLAY (20 05) "Operador :".
+           ACCEPT (20 16) WS-OPERADOR WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 05) WS-LIMPA.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 05) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (21 50) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "30"
+               DISPLAY (10 10) "ERRO DE ABERTURA DE ARQUIVO FS =" FS
+               STOP RUN.
+           OPEN EXTEND LOG.
+           IF FS-LOG = "35"
+               OPEN OUTPUT LOG
+               CLOSE LOG
+               OPEN EXTEND LOG.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (21 05) "ANO = 00  , TERMINA ARQUIVAMENTO".
+           ACCEPT (13 11) WS-ANO WITH PROMPT UPDATE.
+           IF WS-ANO = ZEROS
+               PERFORM P-FIM.
+           MOVE ZEROS TO WS-CONTA-REG WS-TOTAL-VALOR WS-CONTA-NAOCONC.
+           PERFORM P06-CONTA UNTIL FS = "10".
+       P04-MOSTRA.
+           MOVE WS-CONTA-REG TO WS-MOSTRA-CONTA.
+           MOVE WS-TOTAL-VALOR TO WS-MOSTRA-VALOR.
+           DISPLAY (17 10) "REGISTROS A ARQUIVAR.:" WS-MOSTRA-CONTA.
+           DISPLAY (18 10) "VALOR TOTAL ..........:" WS-MOSTRA-VALOR.
+           IF WS-CONTA-REG = ZEROS
+               DISPLAY (21 05) "!! NENHUM REGISTRO P/ ESSE ANO !!"
+               ACCEPT (21 50) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               DISPLAY (17 10) WS-LIMPA
+               DISPLAY (18 10) WS-LIMPA
+               CLOSE BANCO
+               OPEN I-O BANCO
+               GO TO P04-CODIGO.
+           IF WS-CONTA-NAOCONC > ZEROS
+               DISPLAY (19 10) "!! ATENCAO: " WS-CONTA-NAOCONC
+                   " NAO CONCILIADOS NESTE PERIODO !!".
+           DISPLAY (21 05) "CONFIRMA O ARQUIVAMENTO ?  < S/N >".
+           ACCEPT (21 37) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 05) WS-LIMPA.
+           DISPLAY (17 10) WS-LIMPA.
+           DISPLAY (18 10) WS-LIMPA.
+           DISPLAY (19 10) WS-LIMPA.
+           CLOSE BANCO.
+           OPEN I-O BANCO.
+           IF WS-CONF NOT = "S" AND WS-CONF NOT = "s"
+               GO TO P04-CODIGO.
+           STRING "BCO" WS-ANO ".DAT" DELIMITED BY SIZE
+               INTO WS-ARQ-ARCH.
+           OPEN EXTEND ARQ.
+           IF FS-ARQ = "35"
+               OPEN OUTPUT ARQ
+               CLOSE ARQ
+               OPEN EXTEND ARQ.
+           PERFORM P05-LER UNTIL FS = "10".
+       P06-CONTA.
+           READ BANCO NEXT RECORD
+               AT END
+                   CONTINUE.
+           IF FS = "51"
+               DISPLAY (21 05) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (21 40) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               GO TO P06-CONTA.
+           IF FS NOT = "10"
+               IF WS-ANO = ANO-CHE
+                   ADD 1 TO WS-CONTA-REG
+                   ADD VALOR-CHE TO WS-TOTAL-VALOR
+                   IF DATA-CONF = ZEROS
+                       ADD 1 TO WS-CONTA-NAOCONC.
+       P05-LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   DISPLAY (21 04) "  !! < Arquivamento Terminado > !!"
+                   DISPLAY (22 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT (21 37) WS-CONT
+                   DISPLAY (21 04) WS-LIMPA
+                   DISPLAY (22 04) WS-LIMPA
+                   PERFORM P-FIM.
+               IF FS = "51"
+                   DISPLAY (21 05) "!! REGISTRO EM USO - AGUARDE !!"
+                   ACCEPT (21 40) WS-CONT
+                   DISPLAY (21 05) WS-LIMPA
+                   GO TO P05-LER.
+           IF WS-ANO = ANO-CHE
+               DISPLAY (15 10) "DESCRICAO :" DESCRI-CHE
+               " " DESCRI2-CHE
+               PERFORM P-ARQUIVA THRU P-ARQUIVA-DELETE
+               GO TO P05-LER.
+
+      *******************************************
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-ARQUIVA.
+           MOVE NUM-CHE     TO NUM-CHE-ARQ.
+           MOVE CONTA-CHE   TO CONTA-CHE-ARQ.
+           MOVE DESCRI-CHE  TO DESCRI-CHE-ARQ.
+           MOVE DESCRI2-CHE TO DESCRI2-CHE-ARQ.
+           MOVE DIA-CHE     TO DIA-CHE-ARQ.
+           MOVE MES-CHE     TO MES-CHE-ARQ.
+           MOVE ANO-CHE     TO ANO-CHE-ARQ.
+           MOVE VALOR-CHE   TO VALOR-CHE-ARQ.
+           MOVE OBS-CHE     TO OBS-CHE-ARQ.
+           MOVE INSCR-CHE   TO INSCR-CHE-ARQ.
+           MOVE DATA-CONF   TO DATA-CONF-ARQ.
+           MOVE SITUACAO-CHE TO SITUACAO-CHE-ARQ.
+           MOVE MOTIVO-CHE  TO MOTIVO-CHE-ARQ.
+           MOVE CRIADO-POR    TO CRIADO-POR-ARQ.
+           MOVE CRIADO-DATA   TO CRIADO-DATA-ARQ.
+           MOVE ALTERADO-POR  TO ALTERADO-POR-ARQ.
+           MOVE ALTERADO-DATA TO ALTERADO-DATA-ARQ.
+           WRITE REG-ARQ.
+       P-ARQUIVA-DELETE.
+           DELETE BANCO
+               INVALID KEY
+                   CONTINUE.
+           IF FS = "51" OR FS = "61"
+               DISPLAY (21 05) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (21 40) WS-CONT
+               DISPLAY (21 05) WS-LIMPA
+               GO TO P-ARQUIVA-DELETE.
+           IF FS NOT = "00"
+               DISPLAY (21 05) "!!!!!  ERRO DE DELECAO !!!!!"
+               ACCEPT (21 40) WS-CONT
+               DISPLAY (21 05) WS-LIMPA.
+           IF FS = "00"
+               PERFORM P-GRAVA-LOG.
+
+       P-GRAVA-LOG.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-DATA TO LOG-DATA.
+           MOVE WS-HORA-LOG(1:6) TO LOG-HORA.
+           MOVE WS-OPERADOR TO LOG-OPERADOR.
+           MOVE "A" TO LOG-ACAO.
+           MOVE NUM-CHE-ARQ TO LOG-NUM-CHE.
+           MOVE "BANCO29" TO LOG-PROGRAMA.
+           WRITE REG-LOG.
+
+       P-FIM.
+           CLOSE BANCO ARQ.
+           CLOSE LOG.
+           CHAIN "BANCO.COM".
