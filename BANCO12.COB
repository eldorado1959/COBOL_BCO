@@ -0,0 +1,183 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO12.
+       AUTHOR. ROGERIO-MACHADO.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO     ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS NUM-CHE
+                  FILE STATUS  IS FS.
+
+           SELECT RELATO    ASSIGN TO PRINTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO             LABEL RECORD IS STANDARD
+                               VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-PROD==.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+      ***********************************
+       WORKING-STORAGE SECTION.
+       77 FS                   PIC XX.
+       77 LIN                  PIC 99 VALUE ZEROS.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 ws-p                 PIC X.
+       77 ws-conf               PIC X.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WS-MES-C             PIC 99 VALUE ZEROS.
+       77 WS-ANO-C             PIC 9(04) VALUE ZEROS.
+       77 WS-QTD-CONF          PIC 9(05) VALUE ZEROS.
+       77 WS-VALOR-CONF        PIC 9(07)V99 VALUE ZEROS.
+       77 WS-QTD-NCONF         PIC 9(05) VALUE ZEROS.
+       77 WS-VALOR-NCONF       PIC 9(07)V99 VALUE ZEROS.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 9(04).
+           02 f pic x value ".".
+
+       01 LINHA-DATA.
+           02 f pic x(02) value spaces.
+           02 F PIC X(24) VALUE "TOTAL P/MES CONF/N.CONF:".
+           02 MES-DATA PIC 99.
+           02 F PIC X(01) VALUE "/".
+           02 ANO-DATA PIC 9(04).
+
+       01 LINHA-DET1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(20) VALUE "CONFERIDOS........: ".
+           02 QTD-DET PIC ZZ.ZZ9.
+           02 F PIC X(12) VALUE " NO VALOR DE ".
+           02 VALOR-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-DET2.
+           02 f pic x(02) value spaces.
+           02 F PIC X(20) VALUE "NAO CONFERIDOS.....: ".
+           02 QTD-DET PIC ZZ.ZZ9.
+           02 F PIC X(12) VALUE " NO VALOR DE ".
+           02 VALOR-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(60) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " TOTAL P/MES CONF/N.CONF " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "Mes  (01 a 12)......=".
+           02 LINE 09 COLUMN 04 VALUE "Ano  (aaaa).........=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN INPUT BANCO.
+           OPEN OUTPUT RELATO.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+           ACCEPT (08 25) WS-MES-C WITH PROMPT AUTO-SKIP.
+           IF WS-MES-C = ZEROS
+               PERFORM P-FIM.
+           ACCEPT (09 25) WS-ANO-C WITH PROMPT AUTO-SKIP.
+           MOVE ZEROS TO WS-QTD-CONF WS-VALOR-CONF.
+           MOVE ZEROS TO WS-QTD-NCONF WS-VALOR-NCONF.
+
+       LER.
+           READ BANCO NEXT RECORD
+               AT END
+                   GO TO P-MOSTRA-TOTAIS.
+           IF MES-CHE NOT = WS-MES-C
+               GO TO LER.
+           IF ANO-CHE NOT = WS-ANO-C
+               GO TO LER.
+           IF DESCRI-CHE = "NULO "
+               GO TO LER.
+           IF DATA-CONF = ZEROS
+               ADD 1 TO WS-QTD-NCONF
+               ADD VALOR-CHE TO WS-VALOR-NCONF
+           ELSE
+               ADD 1 TO WS-QTD-CONF
+               ADD VALOR-CHE TO WS-VALOR-CONF.
+           GO TO LER.
+
+       P-MOSTRA-TOTAIS.
+           DISPLAY (01 01) ERASE.
+           DISPLAY (03 25) " CONTROLE BANCARIO " BLINK.
+           DISPLAY (05 04) "Conferidos.........:".
+           DISPLAY (05 25) WS-QTD-CONF.
+           MOVE WS-VALOR-CONF TO WS-MOSTRA-VALOR.
+           DISPLAY (05 35) "R$" WS-MOSTRA-VALOR.
+           DISPLAY (06 04) "Nao Conferidos.....:".
+           DISPLAY (06 25) WS-QTD-NCONF.
+           MOVE WS-VALOR-NCONF TO WS-MOSTRA-VALOR.
+           DISPLAY (06 35) "R$" WS-MOSTRA-VALOR.
+           DISPLAY (21 05) "Imprimir ?  < S/N >".
+           ACCEPT (21 25) WS-CONF WITH PROMPT AUTO-SKIP.
+           IF WS-CONF = "S" OR "s"
+               PERFORM P-IMPRIME.
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT (23 30) WS-P.
+           CLOSE BANCO RELATO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
+
+       P-IMPRIME.
+           MOVE WS-MES-C TO MES-DATA.
+           MOVE WS-ANO-C TO ANO-DATA.
+           MOVE WS-QTD-CONF TO QTD-DET OF LINHA-DET1.
+           MOVE WS-VALOR-CONF TO VALOR-DET OF LINHA-DET1.
+           MOVE WS-QTD-NCONF TO QTD-DET OF LINHA-DET2.
+           MOVE WS-VALOR-NCONF TO VALOR-DET OF LINHA-DET2.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-DATA.
+           WRITE REG-RELATO FROM LINHA-LIMPA.
+           WRITE REG-RELATO FROM LINHA-DET1.
+           WRITE REG-RELATO FROM LINHA-DET2.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+
+       P-FIM.
+           CLOSE BANCO RELATO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
