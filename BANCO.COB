@@ -12,9 +12,10 @@
        WORKING-STORAGE SECTION.
        77 WS-OPCAO	       PIC 99.
        88 OPCAO-88
-          VALUE 1 2 3 4 5 6 7 8 9 10 11 12 
+          VALUE 1 2 3 4 5 6 7 8 9 10 11 12
                 14 15 16 17 18 19 20 21 22
-                23 24 25 26 27 30 31 32 33 34 35 36 39 41 99.
+                23 24 25 26 27 30 31 32 33 34 35 36 37 38 39 40 41
+                42 43 99.
        77 WS-LIMPA             PIC X(50) VALUE SPACES.
        77 WS-P                 PIC X VALUE SPACES.
 
@@ -47,6 +48,7 @@
            02 LINE 18 COLUMN 02 VALUE "10-Altera ANO".
            02 LINE 19 COLUMN 02 VALUE "11-PESQUISA DE CHEQ.P/VALOR".
            02 LINE 20 COLUMN 02 VALUE "12-TOTAL P/MES Conf/N.Conf.".
+           02 LINE 09 COLUMN 55 VALUE "38-Cadastro Departamentos".
            02 LINE 09 COLUMN 30 VALUE "                     ".
            02 LINE 10 COLUMN 30 VALUE "14-Baixa titulo p/Vcto".
            02 LINE 11 COLUMN 30 VALUE "15-Imprime p/Vcto".
@@ -70,9 +72,12 @@
            02 LINE 13 COLUMN 55 VALUE "34-ALTERA P/NAO PAGO".
            02 LINE 14 COLUMN 55 VALUE "35-Malote".
            02 LINE 15 COLUMN 55 VALUE "36-Malote c/juros".
+           02 LINE 16 COLUMN 55 VALUE "37-Cadastro Fornecedores".
            02 LINE 17 COLUMN 55 VALUE "39-tot.diario NAO PG.tela".
            02 LINE 18 COLUMN 55 VALUE "40-CONF.TIT.CAD.ANT.desat.".
            02 LINE 19 COLUMN 55 VALUE "41-Confere p/Nome MES/ANO".
+           02 LINE 20 COLUMN 55 VALUE "42-Cadastro Contas".
+           02 LINE 21 COLUMN 55 VALUE "43-Cadastro Taxa de Juros".
 
 
            02 LINE 23 COLUMN 04 VALUE "99 - !!!  F I M  !!!".
