@@ -0,0 +1,130 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO37.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORN ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-FORN
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FORN.DAT".
+       01 REG-FORN.
+           03 COD-FORN         PIC X(05).
+           03 NOME-FORN        PIC X(20).
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " CADASTRO FORNECEDORES " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "Codigo (05 posicoes)...=".
+           02 LINE 09 COLUMN 04 VALUE "Nome Fornecedor........=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O FORN.
+           IF FS = "30"
+               CLOSE FORN
+               OPEN OUTPUT FORN
+               CLOSE FORN
+               OPEN I-O FORN.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO EM BRANCO , Sai do Cadastro".
+           ACCEPT (08 30) COD-FORN WITH PROMPT AUTO-SKIP.
+           IF COD-FORN = SPACES
+               PERFORM P-FIM.
+           READ FORN
+               INVALID KEY
+                   GO TO P-NOVO.
+           PERFORM P-MOSTRA-ATUAL.
+           PERFORM P-ALTERA-EXCLUI.
+           GO TO P04-CODIGO.
+
+       P-NOVO.
+           DISPLAY (21 04) "!! < Fornecedor Nao Cadastrado > !!".
+           DISPLAY (21 45) "Incluir ?  < S/N >".
+           ACCEPT (21 64) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF NOT = "S" AND WS-CONF NOT = "s"
+               GO TO P04-CODIGO.
+           ACCEPT (09 30) NOME-FORN WITH PROMPT.
+           WRITE REG-FORN
+               INVALID KEY
+                   DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                   CLOSE FORN
+                   STOP RUN.
+           DISPLAY (21 04) "!! < Fornecedor Incluido > !!".
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT (23 30) WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           GO TO P04-CODIGO.
+
+       P-MOSTRA-ATUAL.
+           DISPLAY (09 30) NOME-FORN.
+
+       P-ALTERA-EXCLUI.
+           DISPLAY (21 04) "Alterar <A>, Excluir <E> ou <ENTER> p/nada".
+           ACCEPT (21 50) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "A" OR "a"
+               ACCEPT (09 30) NOME-FORN WITH UPDATE PROMPT
+               REWRITE REG-FORN
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                       CLOSE FORN
+                       STOP RUN
+               DISPLAY (21 04) "!! < Fornecedor Alterado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "E" OR "e"
+               DELETE FORN
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE EXCLUSAO - FS = " FS
+                       CLOSE FORN
+                       STOP RUN
+               DISPLAY (21 04) "!! < Fornecedor Excluido > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE FORN.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
