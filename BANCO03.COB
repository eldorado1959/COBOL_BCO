@@ -0,0 +1,202 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO03.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+           SELECT DEPTO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-DEPTO
+                  FILE STATUS IS FS-DEPTO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "DEPTO.DAT".
+       01 REG-DEPTO.
+           03 COD-DEPTO        PIC 99.
+           03 NOME-DEPTO       PIC X(10).
+
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-NUM               PIC X(06) VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+
+       77 WS-DEPTO             PIC 99.
+
+       77 FS-DEPTO              PIC XX.
+       77 WS-DEPTO-OK           PIC X VALUE "S".
+       88 DEPTO-OK-88            VALUE "S".
+
+       77 WS-OPERADOR          PIC X(08) VALUE SPACES.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " ALTERA  LANCAMENTOS " BLINK.
+           02 LINE 04 COLUMN 57 VALUE "< ALTERACAO >".
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 11 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 12 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 13 COLUMN 04 VALUE "Departamento.......=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-DEPTO.
+           02 LINE 05 COLUMN 35 VALUE "Codigo do departamento (Cad.38)".
+
+       01 TELA-LIMPA-CONTA.
+           02 LINE 05 COLUMN 35 VALUE "              ".
+           02 LINE 06 COLUMN 35 VALUE "              ".
+           02 LINE 07 COLUMN 35 VALUE "              ".
+           02 LINE 08 COLUMN 35 VALUE "              ".
+           02 LINE 09 COLUMN 35 VALUE "              ".
+           02 LINE 10 COLUMN 35 VALUE "              ".
+           02 LINE 11 COLUMN 35 VALUE "              ".
+           02 LINE 12 COLUMN 35 VALUE "              ".
+           02 LINE 13 COLUMN 35 VALUE "              ".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 04) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           OPEN INPUT DEPTO.
+           IF FS-DEPTO = "35"
+               MOVE "N" TO WS-DEPTO-OK.
+           DISPLAY (20 04) "Operador :".
+           ACCEPT (20 15) WS-OPERADOR WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 04) WS-LIMPA.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO = 000000 ,Sai da Alteracao".
+           ACCEPT (08 25) WS-NUM WITH PROMPT AUTO-SKIP.
+           IF WS-NUM = ZEROS OR SPACES
+               PERFORM P-FIM.
+           MOVE WS-NUM TO NUM-CHE.
+       P-LER.
+           READ BANCO
+               INVALID KEY
+                   DISPLAY (21 04) "!! < Lancamento Nao Cadastrado > !!"
+                   DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+                   ACCEPT (23 30) WS-P
+                   DISPLAY (21 04) WS-LIMPA
+                   GO TO P04-CODIGO.
+           PERFORM P-MOSTRA-ATUAL.
+           PERFORM P-CONFIRMA.
+
+       P-MOSTRA-ATUAL.
+           DISPLAY (09 25) CONTA-CHE.
+           DISPLAY (10 25) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (11 25) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           DISPLAY (13 25) OBS-CHE.
+
+       P-CONFIRMA.
+           DISPLAY (21 04) "Alterar este lancamento ?  < S/N >".
+           ACCEPT (21 42) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF NOT = "S" AND WS-CONF NOT = "s"
+               GO TO P04-CODIGO.
+           PERFORM P-REC2 THRU P-REC5.
+           MOVE WS-OPERADOR TO ALTERADO-POR.
+           MOVE WS-DATA TO ALTERADO-DATA.
+           REWRITE REG-BCO
+               INVALID KEY
+                   DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                   CLOSE BANCO
+                   STOP RUN.
+           DISPLAY (21 04) "!! < Lancamento Alterado > !!".
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT (23 30) WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           GO TO P04-CODIGO.
+
+      *-----------------------------------------*
+       P-REC2.
+           ACCEPT (09 25) CONTA-CHE WITH UPDATE PROMPT.
+       P-REC2-1.
+           DISPLAY TELA-LIMPA-CONTA.
+           DISPLAY TELA-DEPTO.
+           MOVE OBS-CHE TO WS-DEPTO.
+           ACCEPT (10 35) WS-DEPTO WITH UPDATE PROMPT AUTO-SKIP.
+           IF NOT DEPTO-OK-88
+               MOVE WS-DEPTO TO OBS-CHE
+               GO TO P-REC2-1-FIM.
+           IF WS-DEPTO = 0
+               PERFORM P-FIM.
+           MOVE WS-DEPTO TO COD-DEPTO.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY (21 04) "!! Depto Nao Cadastrado !!"
+                   GO TO P-REC2-1.
+           DISPLAY (07 35) NOME-DEPTO.
+           MOVE WS-DEPTO TO OBS-CHE.
+       P-REC2-1-FIM.
+           DISPLAY TELA-LIMPA-CONTA.
+
+       P-REC3.
+           ACCEPT (10 25) DESCRI-CHE WITH UPDATE PROMPT.
+           ACCEPT (10 31) DESCRI2-CHE WITH UPDATE PROMPT.
+
+       P-REC4.
+           ACCEPT (11 25) DIA-CHE WITH UPDATE PROMPT AUTO-SKIP.
+           IF DIA-CHE > 31 GO TO P-REC4.
+       P-REC41.
+           ACCEPT (11 28) MES-CHE WITH UPDATE PROMPT AUTO-SKIP.
+           IF MES-CHE > 12 GO TO P-REC41.
+       P-REC42.
+           ACCEPT (11 31) ANO-CHE WITH UPDATE PROMPT AUTO-SKIP.
+       P-REC5.
+           ACCEPT (12 25) VALOR-CHE WITH UPDATE PROMPT AUTO-SKIP.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE BANCO.
+           IF DEPTO-OK-88
+               CLOSE DEPTO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
