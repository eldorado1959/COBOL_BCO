@@ -0,0 +1,273 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO36.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+
+           SELECT RELATO ASSIGN TO PRINTER.
+
+           SELECT TAXA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-TAXA
+                  FILE STATUS IS FS-TAXA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+
+       FD RELATO            LABEL RECORD IS OMITTED.
+       01 REG-RELATO           PIC X(80).
+
+       FD TAXA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "TAXA.DAT".
+       01 REG-TAXA.
+           03 COD-TAXA         PIC 9.
+           03 VALOR-TAXA       PIC 9V9(4).
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       01 WS-DATA-CONF          PIC 9(06) VALUE ZEROS.
+       01 WS-DATA-CONF-R REDEFINES WS-DATA-CONF.
+           03 WS-DIA-CONF       PIC 99.
+           03 WS-MES-CONF       PIC 99.
+           03 WS-ANO-CONF       PIC 99.
+
+       77 FS                   PIC XX.
+       77 FS-TAXA               PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+       77 WS-CABEC              PIC X VALUE "N".
+       88 CABEC-88              VALUE "S".
+       77 WS-QTD               PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL             PIC 9(08)V99 VALUE ZEROS.
+       77 WS-TOTAL-JUROS       PIC 9(08)V99 VALUE ZEROS.
+       77 WS-MOSTRA-VALOR      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 WS-TAXA-JUROS        PIC 9V9(4) VALUE 0,0033.
+       77 WS-DIAS-HOJE         PIC 9(06) VALUE ZEROS.
+       77 WS-DIAS-VCTO         PIC 9(06) VALUE ZEROS.
+       77 WS-DIAS-ATRASO       PIC S9(06) VALUE ZEROS.
+       77 WS-VALOR-JUROS       PIC 9(06)V99 VALUE ZEROS.
+       77 WS-VALOR-C-JUROS     PIC 9(07)V99 VALUE ZEROS.
+
+       01 LINHA-CABEC1.
+           02 f pic x(02) value spaces.
+           02 F PIC X(34) VALUE "Controle Bancario  E l d o r a d o".
+           02 f pic x(02) value spaces.
+           02 DIA-DET PIC 99.
+           02 f pic x value "/".
+           02 MES-DET PIC 99.
+           02 f pic x value "/".
+           02 ANO-DET PIC 9(04).
+           02 f pic x value ".".
+
+       01 LINHA-TITULO.
+           02 f pic x(02) value spaces.
+           02 F PIC X(32) VALUE "MALOTE C/JUROS - DEPOSITO BANC.".
+
+       01 LINHA-DET.
+           02 f pic x(02) value spaces.
+           02 NUM-DET PIC X(06).
+           02 f pic x(02) value spaces.
+           02 FAVOR-DET PIC X(20).
+           02 f pic x(01) value spaces.
+           02 VALOR-DET PIC ZZZ.ZZ9,99.
+           02 f pic x(01) value spaces.
+           02 DIAS-DET PIC ZZ9.
+           02 f pic x(01) value spaces.
+           02 JUROS-DET PIC ZZZ.ZZ9,99.
+           02 f pic x(01) value spaces.
+           02 VALOR-C-JUROS-DET PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TOTAL.
+           02 f pic x(02) value spaces.
+           02 F PIC X(20) VALUE "TOTAL DO MALOTE....:".
+           02 QTD-TOTAL PIC ZZ.ZZ9.
+           02 F PIC X(12) VALUE " NO VALOR DE ".
+           02 VALOR-TOTAL PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TOTAL-JUROS.
+           02 f pic x(02) value spaces.
+           02 F PIC X(20) VALUE "JUROS POR ATRASO...:".
+           02 VALOR-TOTAL-JUROS PIC ZZZ.ZZ9,99.
+
+       01 LINHA-TRACO.
+           02 f pic x(70) value ALL "-".
+
+       01 LINHA-LIMPA.
+           02 f pic x(80) value ALL " ".
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " MALOTE C/JUROS " BLINK.
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-REG.
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 11 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 12 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 13 COLUMN 04 VALUE "Dias de atraso.....=".
+           02 LINE 14 COLUMN 04 VALUE "Juros calculado....=".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           OPEN OUTPUT RELATO.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           OPEN INPUT TAXA.
+           IF FS-TAXA = "00"
+               MOVE 1 TO COD-TAXA
+               READ TAXA
+                   INVALID KEY
+                       NEXT SENTENCE
+                   NOT INVALID KEY
+                       MOVE VALOR-TAXA TO WS-TAXA-JUROS.
+           IF FS-TAXA NOT = "35"
+               CLOSE TAXA.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+           MOVE ZEROS TO WS-QTD WS-TOTAL WS-TOTAL-JUROS.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-BUSCA-FIM.
+       P-BUSCA-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-BUSCA-FIM.
+           IF DATA-CONF NOT = ZEROS
+               GO TO P-BUSCA-LER.
+           PERFORM P-CALCULA-JUROS.
+           PERFORM P-MOSTRA-REG.
+           DISPLAY (21 04) "Incluir no malote ?  < S/N >".
+           ACCEPT (21 38) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "S" OR "s"
+               MOVE DIA TO WS-DIA-CONF
+               MOVE MES TO WS-MES-CONF
+               MOVE ANO(3:2) TO WS-ANO-CONF
+               MOVE WS-DATA-CONF TO DATA-CONF
+               REWRITE REG-BCO
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                       CLOSE BANCO RELATO
+                       STOP RUN
+               ADD 1 TO WS-QTD
+               ADD VALOR-CHE TO WS-TOTAL
+               ADD WS-VALOR-JUROS TO WS-TOTAL-JUROS
+               PERFORM P-IMPRIME-DET.
+           GO TO P-BUSCA-LER.
+
+       P-BUSCA-FIM.
+           IF WS-QTD = ZEROS
+               DISPLAY (21 04) "!! NENHUM CHEQUE INCLUIDO NO MALOTE !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+           ELSE
+               PERFORM P-IMPRIME-FECHA
+               DISPLAY (21 04) "!! < Malote Fechado > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P.
+           PERFORM P-FIM.
+
+      *-----------------------------------------*
+      * Juros calculados por atraso com base na *
+      * convencao bancaria de mes comercial de  *
+      * 30 dias (ano de 360 dias).               *
+      *-----------------------------------------*
+       P-CALCULA-JUROS.
+           COMPUTE WS-DIAS-HOJE = ANO * 360 + MES * 30 + DIA.
+           COMPUTE WS-DIAS-VCTO = ANO-CHE * 360 + MES-CHE * 30
+                                 + DIA-CHE.
+           COMPUTE WS-DIAS-ATRASO = WS-DIAS-HOJE - WS-DIAS-VCTO.
+           IF WS-DIAS-ATRASO > ZEROS
+               COMPUTE WS-VALOR-JUROS ROUNDED =
+                   VALOR-CHE * WS-TAXA-JUROS * WS-DIAS-ATRASO
+           ELSE
+               MOVE ZEROS TO WS-DIAS-ATRASO
+               MOVE ZEROS TO WS-VALOR-JUROS.
+           COMPUTE WS-VALOR-C-JUROS = VALOR-CHE + WS-VALOR-JUROS.
+
+       P-MOSTRA-REG.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-REG.
+           DISPLAY (08 25) NUM-CHE.
+           DISPLAY (09 25) CONTA-CHE.
+           DISPLAY (10 25) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (11 25) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           DISPLAY (13 25) WS-DIAS-ATRASO.
+           DISPLAY (14 25) WS-VALOR-JUROS.
+
+       P-IMPRIME-DET.
+           IF NOT CABEC-88
+               PERFORM P-IMPRIME-CABEC.
+           MOVE NUM-CHE TO NUM-DET.
+           MOVE DESCRI-CHE TO FAVOR-DET.
+           MOVE DESCRI2-CHE TO FAVOR-DET(6:15).
+           MOVE VALOR-CHE TO VALOR-DET.
+           MOVE WS-DIAS-ATRASO TO DIAS-DET.
+           MOVE WS-VALOR-JUROS TO JUROS-DET.
+           MOVE WS-VALOR-C-JUROS TO VALOR-C-JUROS-DET.
+           WRITE REG-RELATO FROM LINHA-DET.
+
+       P-IMPRIME-CABEC.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-CABEC1.
+           WRITE REG-RELATO FROM LINHA-TITULO.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           MOVE "S" TO WS-CABEC.
+
+       P-IMPRIME-FECHA.
+           MOVE WS-QTD TO QTD-TOTAL.
+           MOVE WS-TOTAL TO VALOR-TOTAL.
+           MOVE WS-TOTAL-JUROS TO VALOR-TOTAL-JUROS.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+           WRITE REG-RELATO FROM LINHA-TOTAL.
+           WRITE REG-RELATO FROM LINHA-TOTAL-JUROS.
+           WRITE REG-RELATO FROM LINHA-TRACO.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+           MOVE DIA TO DIA-DET.
+           MOVE MES TO MES-DET.
+           MOVE ANO TO ANO-DET.
+
+       P-FIM.
+           CLOSE BANCO RELATO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
