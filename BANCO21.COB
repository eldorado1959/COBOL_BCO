@@ -1,307 +1,497 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    BANCO21.
-       AUTHOR. ROGERIO-MACHADO.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BANCO ASSIGN TO DISK
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS NUM-CHE
-                  FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BANCO
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "BCO.DAT".
-       01 REG-BCO.
-           03 NUM-CHE          PIC X(06).
-           03 CONTA-CHE        PIC X(10).
-           03 DESCRI-CHE       PIC X(20).
-           03 DIA-CHE          PIC 99.   
-           03 MES-CHE          PIC 99.   
-           03 ANO-CHE          PIC 99.   
-           03 VALOR-CHE        PIC 9(06)V99.
-           03 OBS-CHE          PIC X(15). 
-           03 INSCR-CHE        PIC 9(06).
-           03 DATA-CONF        PIC 9(06). 
-      ***********************************
-
-       WORKING-STORAGE SECTION.
-         
-       01 WS-DATA.
-           03 ANO              PIC 99.
-           03 MES              PIC 99.
-           03 DIA              PIC 99.
-       01 WS-DATA-N.
-           03 ANO-N            PIC 99.
-           03 MES-N            PIC 99.
-           03 DIA-N            PIC 99.
-       01 WS-DATA-C.
-           03 DIA-C            PIC 99.
-           03 MES-C            PIC 99.
-           03 ANO-C            PIC 99.
-       01 WS-DATA-INSC.
-           03 DIA-INSC         PIC 99.
-           03 MES-INSC         PIC 99.
-           03 ANO-INSC         PIC 99.
-  
-       77 FS                   PIC XX.
-       77 WS-LIMPA             PIC X(40) VALUE SPACES.
-       77 WS-CODIGO            PIC X(05) VALUE SPACES.
-       77 WS-P                 PIC X VALUE SPACES.
-       77 WS-SITUACAO          PIC X VALUE SPACES. 
-       88 SIT-88               VALUE "D" "C" "A" "X" "B".
-
-       77 WS-CONTA             PIC 9.
-       88 CONTA-88             VALUE  0 1 2 3 4 5 6.
-
-       77 WS-DEPTO             PIC 99.
-       88 DEPTO-88             VALUE  0 1 2 3 4 5 6 7 8 9.
-
-       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
-       77 WS-CONTA-CODIGO      PIC X(05) VALUE ZEROS.
-       77 WS-NUM               PIC 9(06) VALUE ZEROS.
-       77 WS-DESCRI            PIC 99 VALUE ZEROS.
-       77 WS-CONTA-CHE         PIC X(10) VALUE SPACES.
-
- 
-      ***********************************
-
-       SCREEN SECTION.
-       01 TELA-1.
-           02 BLANK SCREEN.
-           02 LINE 02 COLUMN 67 VALUE "       /  /  ".
-           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK. 
-           02 LINE 04 COLUMN 02 VALUE " CADASTRO  CHEQUES " BLINK.
-           02 LINE 04 COLUMN 57 VALUE "< INCLUSAO >".
-           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
-           02 LINE 09 COLUMN 04 VALUE "Depto..............=".
-           02 LINE 10 COLUMN 04 VALUE "Conta..............=".
-           02 LINE 11 COLUMN 04 VALUE "Favorecido.........=".
-           02 LINE 12 COLUMN 04 VALUE "Vcto Lancamento....=".
-           02 LINE 13 COLUMN 04 VALUE "Valor lancamento...=".
-           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
-           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
-
-
-       01 TELA-FORN.
-           02 LINE 05 COLUMN 35 VALUE "<01> ALUM.ROYAL".
-           02 LINE 06 COLUMN 35 VALUE "<02> GERMANI".
-           02 LINE 07 COLUMN 35 VALUE "<03> FRANGOSUL".
-           02 LINE 08 COLUMN 35 VALUE "<04> TRANSP.".
-           02 LINE 09 COLUMN 35 VALUE "<05> SEVEN BOYS".
-           02 LINE 10 COLUMN 35 VALUE "<06> FG".
-           02 LINE 11 COLUMN 35 VALUE "<07> COMBRAS  ".
-           02 LINE 12 COLUMN 35 VALUE "<08> ARNO  ".
-           02 LINE 13 COLUMN 35 VALUE "<09> COMEBRAX".
-           02 LINE 14 COLUMN 35 VALUE "<10> MUELLER".
-
-
-       01 TELA-LIMPA.
-           02 LINE 05 COLUMN 35 VALUE "                ".
-           02 LINE 06 COLUMN 35 VALUE "                ".
-           02 LINE 07 COLUMN 35 VALUE "                ".
-           02 LINE 08 COLUMN 35 VALUE "                ".
-           02 LINE 09 COLUMN 35 VALUE "                ".
-           02 LINE 10 COLUMN 35 VALUE "                ".
-           02 LINE 11 COLUMN 35 VALUE "                ".
-           02 LINE 12 COLUMN 35 VALUE "                ".
-           02 LINE 13 COLUMN 35 VALUE "                ".
-           02 LINE 14 COLUMN 35 VALUE "                ".
-           02 LINE 15 COLUMN 35 VALUE "                ".
-           02 LINE 16 COLUMN 35 VALUE "                ".
-           02 LINE 17 COLUMN 35 VALUE "                ".
-           02 LINE 18 COLUMN 35 VALUE "                ".
-           02 LINE 19 COLUMN 35 VALUE "                ".
-           02 LINE 20 COLUMN 35 VALUE "                ".
-           02 LINE 21 COLUMN 35 VALUE "                ".
-           02 LINE 22 COLUMN 35 VALUE "                ".
-           02 LINE 23 COLUMN 35 VALUE "                ".
-           02 LINE 24 COLUMN 35 VALUE "                ".
-           02 LINE 25 COLUMN 35 VALUE "                ".
-                              
-       01 TELA-LIMPA-CONTA.
-           02 LINE 05 COLUMN 35 VALUE "              ".
-           02 LINE 06 COLUMN 35 VALUE "              ".
-           02 LINE 07 COLUMN 35 VALUE "              ".
-           02 LINE 08 COLUMN 35 VALUE "              ".
-           02 LINE 09 COLUMN 35 VALUE "              ".
-           02 LINE 10 COLUMN 35 VALUE "              ".
-           02 LINE 11 COLUMN 35 VALUE "              ".
-           02 LINE 12 COLUMN 35 VALUE "              ".
-       01 TELA-DEPTO.
-           02 LINE 05 COLUMN 35 VALUE "<01> LOJA".
-           02 LINE 06 COLUMN 35 VALUE "<02> ELETRO".
-           02 LINE 07 COLUMN 35 VALUE "<03> CALCADOS".
-           02 LINE 08 COLUMN 35 VALUE "<04> CONFEC".
-           02 LINE 09 COLUMN 35 VALUE "<05> MERCADO".
-           02 LINE 10 COLUMN 35 VALUE "<06> FERRAGEM".
-           02 LINE 11 COLUMN 35 VALUE "<07> OUTROS  ".
-           02 LINE 12 COLUMN 35 VALUE "<08> DESPESAS".
-           02 LINE 13 COLUMN 35 VALUE "<09> ACOUGUE".
-
-
-      *
-       PROCEDURE DIVISION.
-       
-       P03-ABERTURA.
-           OPEN I-O BANCO.
-           IF FS = "30"
-               CLOSE BANCO
-               OPEN OUTPUT BANCO
-               CLOSE BANCO 
-               GO TO P03-ABERTURA.
-           PERFORM P-DATA.
-
-      * P-MOSTRA-CODIGO.
-      *     DISPLAY TELA-1.
-      *     MOVE SPACES TO WS-CONTA-CODIGO.
-      *     DISPLAY (08 35) "Informe como Codigo Inicial, codigo ".      
-      *     DISPLAY (09 37) ", acrescido de 1 (Some 1 ao codigo inicial)".      
-      *     PERFORM P-CONTA-CODIGO UNTIL FS = "10".
-      *     DISPLAY (08 72) NUM-CHE.      
-      *     MOVE NUM-CHE TO WS-CONTADOR.
-      *     COMPUTE WS-CONTADOR = WS-CONTADOR + 1.
-      *     DISPLAY (08 72) WS-CONTADOR.      
-      *     DISPLAY (10 37) "Tecle  < ENTER > ".
-      *     ACCEPT (09 72) WS-P.
-      *     MOVE WS-CONTADOR TO WS-NUM-CODIGO.
-      *     DISPLAY (08 25) WS-NUM-CODIGO.
-      *     MOVE WS-NUM-CODIGO TO NUM-CHE.
-      *     GO TO P-LER.
-
-       P-RECEBE-PRIMEIRO.
-           DISPLAY TELA-1.
-           ACCEPT (08 25) WS-NUM WITH PROMPT.
-           IF WS-NUM = ZEROS perform p-FIM.
-           MOVE WS-NUM TO NUM-CHE.
-           GO TO P-LER.
-
-       P01-TELA-1.
-           DISPLAY TELA-1.
-       P02-DATA.
-           PERFORM P-DATA.
-       P04-CODIGO.
-           DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
-           compute ws-num = ws-num + 1.
-           DISPLAY (08 25) WS-NUM.
-           MOVE WS-NUM TO NUM-CHE.
-       P-LER. 
-           READ BANCO
-               INVALID KEY
-                   GO TO P-GRAVA.
-           DISPLAY (22 04) "!! < Codigo ja Cadastrado > !!".
-           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
-           ACCEPT WS-P.
-           DISPLAY (22 04) WS-LIMPA.
-           DISPLAY (23 04) WS-LIMPA.
-           GO TO P04-CODIGO.           
-      *******************************************
-
-       P-GRAVA.
-           PERFORM P-REC2 THRU P-REC5.
-           WRITE REG-BCO INVALID KEY
-               DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
-               CLOSE BANCO
-               STOP RUN.
-           GO TO P01-TELA-1.
-
-       P-DATA.
-           ACCEPT WS-DATA FROM DATE.
-           DISPLAY (02 72) DIA.
-           DISPLAY (02 75) MES.
-           DISPLAY (02 78) ANO.
-      *-----------------------------------------* 
-      * P-REC1. 
-      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
-      *     IF NUM-CHE = SPACES perform p-FIM.
-       P-REC2. 
-           MOVE "TITULOS  " TO CONTA-CHE.
-           DISPLAY (09 25) CONTA-CHE.
-       P-REC2-1.
-           DISPLAY TELA-LIMPA-CONTA.
-           DISPLAY TELA-DEPTO.
-           ACCEPT (10 25) WS-DEPTO WITH PROMPT AUTO-SKIP.
-           IF WS-DEPTO = 0
-               PERFORM P-FIM.
-           IF NOT DEPTO-88 GO TO P-REC2-1.
-           IF WS-DEPTO = 1 DISPLAY (10 25) "LOJA".
-           IF WS-DEPTO = 2 DISPLAY (10 25) "ELETRO".
-           IF WS-DEPTO = 3 DISPLAY (10 25) "CALCADOS".
-           IF WS-DEPTO = 4 DISPLAY (10 25) "CONFEC".
-           IF WS-DEPTO = 5 DISPLAY (10 25) "MERCADO".
-           IF WS-DEPTO = 6 DISPLAY (10 25) "FERRAGEM".
-           IF WS-DEPTO = 7 DISPLAY (10 25) "OUTROS".
-           IF WS-DEPTO = 8 DISPLAY (10 25) "DESPESAS".
-           IF WS-DEPTO = 9 DISPLAY (10 25) "ACOUGUE".
-           MOVE WS-DEPTO TO OBS-CHE.
-           DISPLAY TELA-LIMPA-CONTA.
-
-       P-REC3. 
-           DISPLAY TELA-FORN.
-           ACCEPT (11 25) WS-DESCRI WITH PROMPT AUTO-SKIP.
-           IF WS-DESCRI = 1 MOVE "ALUM.ROYAL" TO DESCRI-CHE.
-           IF WS-DESCRI = 2 MOVE "GERMANI" TO DESCRI-CHE.
-           IF WS-DESCRI = 3 MOVE "FRANGOSUL " TO DESCRI-CHE.
-           IF WS-DESCRI = 4 MOVE "TRANSP." TO DESCRI-CHE.
-           IF WS-DESCRI = 5 MOVE "SEVEN BOYS" TO DESCRI-CHE.
-           IF WS-DESCRI = 6 MOVE "FG" TO DESCRI-CHE.
-           IF WS-DESCRI = 7 MOVE "COMBRAS" TO DESCRI-CHE.
-           IF WS-DESCRI = 8 MOVE "ARNO   " TO DESCRI-CHE.
-           IF WS-DESCRI = 9 MOVE "COMEBRAX" TO DESCRI-CHE.
-           IF WS-DESCRI = 10 MOVE "MUELLER" TO DESCRI-CHE.
-           IF WS-DESCRI = ZEROS
-               ACCEPT (11 27) DESCRI-CHE WITH PROMPT.
-           DISPLAY (11 25) DESCRI-CHE.
-           DISPLAY TELA-LIMPA.
-           IF DESCRI-CHE = SPACES perform p-FIM.
-
-
-       P-REC4.
-           ACCEPT (12 25) DIA-CHE WITH PROMPT AUTO-SKIP.
-           IF DIA-CHE > 31 GO TO P-REC4.
-       P-REC41.
-           ACCEPT (12 28) MES-CHE WITH PROMPT AUTO-SKIP. 
-           IF MES-CHE > 12 GO TO P-REC41.
-       P-REC42.
-      *     ACCEPT (12 31) ANO-CHE WITH PROMPT AUTO-SKIP.
-
-      *------- cheque recebe ano + 1 ao cadastrar proximo do final de ano
-      *     IF MES-CHE < 10 add 1 to ano .
-           MOVE ANO TO ANO-CHE.
-
-           MOVE ANO-CHE TO ANO-C.
-           MOVE MES-CHE TO MES-C.
-           MOVE DIA-CHE TO DIA-C.
-      *     IF WS-DATA-C > WS-DATA GO TO P-REC4. 
-       P-REC5.
-           ACCEPT (13 25) VALOR-CHE WITH PROMPT AUTO-SKIP.
-            
-           MOVE 88 TO ANO-INSC.
-           MOVE 88 TO MES-INSC.
-           MOVE 88 TO DIA-INSC.
-           MOVE WS-DATA-INSC TO INSCR-CHE.
-           DISPLAY (21 65) INSCR-CHE.
-           MOVE ZEROS TO DATA-CONF.
-
-      *-----------------------------------------*
-       P-CONTA-CODIGO.
-           READ BANCO NEXT RECORD.
-               IF NUM-CHE > WS-CONTA-CODIGO
-      *             DISPLAY (07 50) NUM-CHE
-      *             STOP " "
-                   MOVE NUM-CHE TO WS-CONTA-CODIGO.    
-             
-
-       P-FIM.
-           CLOSE BANCO.
-           DISPLAY (01 01) ERASE.
-           CHAIN "produt01.com".
-      *     CHAIN "BANCO.COM".   
-
-
-
-
-
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO21.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  LOCK MODE IS AUTOMATIC
+                  FILE STATUS IS FS.
+           SELECT FORN ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-FORN
+                  FILE STATUS IS FS-FORN.
+           SELECT DEPTO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-DEPTO
+                  FILE STATUS IS FS-DEPTO.
+           SELECT CONTA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-CONTA
+                  FILE STATUS IS FS-CONTA.
+           SELECT LOG ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORN
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "FORN.DAT".
+       01 REG-FORN.
+           03 COD-FORN         PIC X(05).
+           03 NOME-FORN        PIC X(20).
+
+       FD DEPTO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "DEPTO.DAT".
+       01 REG-DEPTO.
+           03 COD-DEPTO        PIC 99.
+           03 NOME-DEPTO       PIC X(10).
+
+       FD CONTA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CONTA.DAT".
+       01 REG-CONTA.
+           03 COD-CONTA        PIC 99.
+           03 NOME-CONTA       PIC X(10).
+           03 BANCO-CONTA      PIC X(15).
+           03 AGENCIA-CONTA    PIC X(06).
+           03 NUMCONTA-CONTA   PIC X(12).
+
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+      ***********************************
+
+       FD LOG
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCOLOG.DAT".
+       01 REG-LOG.
+           03 LOG-DATA         PIC 9(08).
+           03 LOG-HORA         PIC 9(06).
+           03 LOG-OPERADOR     PIC X(08).
+           03 LOG-ACAO         PIC X(01).
+           03 LOG-NUM-CHE      PIC X(06).
+           03 LOG-PROGRAMA     PIC X(08).
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+         
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+       01 WS-DATA-N.
+           03 ANO-N            PIC 9(04).
+           03 MES-N            PIC 99.
+           03 DIA-N            PIC 99.
+       01 WS-DATA-C.
+           03 DIA-C            PIC 99.
+           03 MES-C            PIC 99.
+           03 ANO-C            PIC 9(04).
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(40) VALUE SPACES.
+       77 WS-CODIGO            PIC X(05) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-SITUACAO          PIC X VALUE SPACES. 
+       88 SIT-88               VALUE "D" "C" "A" "X" "B".
+
+       77 WS-CONTA             PIC 99.
+
+       77 WS-DEPTO             PIC 99.
+
+       77 FS-DEPTO              PIC XX.
+       77 WS-DEPTO-OK           PIC X VALUE "S".
+       88 DEPTO-OK-88            VALUE "S".
+
+       77 FS-CONTA              PIC XX.
+       77 WS-CONTA-OK           PIC X VALUE "S".
+       88 CONTA-OK-88            VALUE "S".
+
+       77 WS-CIDADE            PIC X(15) VALUE "SAPUCAIA DO SUL".
+       77 WS-CONTA-CODIGO      PIC X(06) VALUE ZEROS.
+       77 WS-NUM               PIC 9(06) VALUE ZEROS.
+       77 WS-CONTA-CHE         PIC X(10) VALUE SPACES.
+
+       77 FS-FORN               PIC XX.
+       77 WS-COD-FORN           PIC X(05) VALUE SPACES.
+       77 WS-FORN-OK            PIC X VALUE "S".
+       88 FORN-OK-88             VALUE "S".
+
+       77 WS-MAX-DIA            PIC 99 VALUE ZEROS.
+       77 WS-BISSEXTO           PIC 9 VALUE ZEROS.
+       88 ANO-BISSEXTO-88         VALUE 1.
+       77 WS-RESTO              PIC 99 VALUE ZEROS.
+       77 WS-QUOC               PIC 9(04) VALUE ZEROS.
+
+       77 WS-NAV                PIC X VALUE SPACES.
+       88 NAV-PROXIMO-88          VALUE "+".
+       88 NAV-ANTERIOR-88         VALUE "-".
+
+       77 FS-LOG                PIC XX.
+       77 WS-OPERADOR           PIC X(08) VALUE SPACES.
+       77 WS-HORA-LOG           PIC 9(08) VALUE ZEROS.
+
+
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK. 
+           02 LINE 04 COLUMN 02 VALUE " CADASTRO  CHEQUES " BLINK.
+           02 LINE 04 COLUMN 57 VALUE "< INCLUSAO >".
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Depto..............=".
+           02 LINE 10 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 11 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 12 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 13 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 14 COLUMN 04 VALUE "CPF/CNPJ Favorecido=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+
+       01 TELA-FORN.
+           02 LINE 05 COLUMN 35 VALUE "Codigo do fornecedor (Cad.37)".
+           02 LINE 06 COLUMN 35 VALUE "ou < ENTER > p/digitar nome".
+
+
+       01 TELA-LIMPA.
+           02 LINE 05 COLUMN 35 VALUE "                ".
+           02 LINE 06 COLUMN 35 VALUE "                ".
+           02 LINE 07 COLUMN 35 VALUE "                ".
+           02 LINE 08 COLUMN 35 VALUE "                ".
+           02 LINE 09 COLUMN 35 VALUE "                ".
+           02 LINE 10 COLUMN 35 VALUE "                ".
+           02 LINE 11 COLUMN 35 VALUE "                ".
+           02 LINE 12 COLUMN 35 VALUE "                ".
+           02 LINE 13 COLUMN 35 VALUE "                ".
+           02 LINE 14 COLUMN 35 VALUE "                ".
+           02 LINE 15 COLUMN 35 VALUE "                ".
+           02 LINE 16 COLUMN 35 VALUE "                ".
+           02 LINE 17 COLUMN 35 VALUE "                ".
+           02 LINE 18 COLUMN 35 VALUE "                ".
+           02 LINE 19 COLUMN 35 VALUE "                ".
+           02 LINE 20 COLUMN 35 VALUE "                ".
+           02 LINE 21 COLUMN 35 VALUE "                ".
+           02 LINE 22 COLUMN 35 VALUE "                ".
+           02 LINE 23 COLUMN 35 VALUE "                ".
+           02 LINE 24 COLUMN 35 VALUE "                ".
+           02 LINE 25 COLUMN 35 VALUE "                ".
+                              
+       01 TELA-LIMPA-CONTA.
+           02 LINE 05 COLUMN 35 VALUE "              ".
+           02 LINE 06 COLUMN 35 VALUE "              ".
+           02 LINE 07 COLUMN 35 VALUE "              ".
+           02 LINE 08 COLUMN 35 VALUE "              ".
+           02 LINE 09 COLUMN 35 VALUE "              ".
+           02 LINE 10 COLUMN 35 VALUE "              ".
+           02 LINE 11 COLUMN 35 VALUE "              ".
+           02 LINE 12 COLUMN 35 VALUE "              ".
+       01 TELA-DEPTO.
+           02 LINE 05 COLUMN 35 VALUE "Codigo do departamento (Cad.38)".
+
+       01 TELA-CONTA-COD.
+           02 LINE 05 COLUMN 35 VALUE "Codigo da conta (Cad.39)".
+           02 LINE 06 COLUMN 35 VALUE "<0> TITULOS".
+
+
+      *
+       PROCEDURE DIVISION.
+       
+       P03-ABERTURA.
+           OPEN I-O BANCO.
+           IF FS = "61" OR FS = "91"
+               DISPLAY (21 04) "!! BCO.DAT EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P03-ABERTURA.
+           IF FS = "30"
+               CLOSE BANCO
+               OPEN OUTPUT BANCO
+               CLOSE BANCO
+               GO TO P03-ABERTURA.
+           OPEN INPUT FORN.
+           IF FS-FORN = "35"
+               MOVE "N" TO WS-FORN-OK.
+           OPEN INPUT DEPTO.
+           IF FS-DEPTO = "35"
+               MOVE "N" TO WS-DEPTO-OK.
+           OPEN INPUT CONTA.
+           IF FS-CONTA = "35"
+               MOVE "N" TO WS-CONTA-OK.
+           OPEN EXTEND LOG.
+           IF FS-LOG = "35"
+               OPEN OUTPUT LOG
+               CLOSE LOG
+               OPEN EXTEND LOG.
+           DISPLAY (20 04) "Operador :".
+           ACCEPT (20 15) WS-OPERADOR WITH PROMPT AUTO-SKIP.
+           DISPLAY (20 04) WS-LIMPA.
+           PERFORM P-DATA.
+
+       P-GERA-CODIGO.
+           MOVE ZEROS TO WS-CONTA-CODIGO.
+           PERFORM P-CONTA-CODIGO UNTIL FS = "10".
+           MOVE WS-CONTA-CODIGO TO WS-NUM.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+       P02-DATA.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO =    ,Sai da Inclusao".
+           compute ws-num = ws-num + 1.
+           DISPLAY (08 25) WS-NUM.
+           MOVE WS-NUM TO NUM-CHE.
+       P-NAVEGA-PERGUNTA.
+           DISPLAY (23 04) "+Prox -Ant <ENTER> Inclui Novo Lancto".
+           ACCEPT (23 43) WS-NAV WITH PROMPT AUTO-SKIP.
+           DISPLAY (23 04) WS-LIMPA.
+           IF NAV-PROXIMO-88 OR NAV-ANTERIOR-88
+               PERFORM P-NAVEGA THRU P-NAVEGA-EXIT
+               GO TO P-NAVEGA-PERGUNTA.
+           MOVE WS-NUM TO NUM-CHE.
+       P-LER.
+           READ BANCO
+               INVALID KEY
+                   GO TO P-GRAVA.
+           IF FS = "51"
+               DISPLAY (21 04) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P-LER.
+           DISPLAY (22 04) "!! < Codigo ja Cadastrado > !!".
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT WS-P.
+           DISPLAY (22 04) WS-LIMPA.
+           DISPLAY (23 04) WS-LIMPA.
+           GO TO P04-CODIGO.           
+      *******************************************
+
+       P-GRAVA.
+           PERFORM P-REC2 THRU P-REC5.
+       P-GRAVA-ESCREVE.
+           WRITE REG-BCO INVALID KEY
+               CONTINUE.
+           IF FS = "51" OR FS = "61"
+               DISPLAY (21 04) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P-GRAVA-ESCREVE.
+           IF FS NOT = "00"
+               DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+               CLOSE BANCO
+               STOP RUN.
+           PERFORM P-GRAVA-LOG.
+           GO TO P01-TELA-1.
+
+       P-GRAVA-LOG.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE WS-DATA TO LOG-DATA.
+           MOVE WS-HORA-LOG(1:6) TO LOG-HORA.
+           MOVE WS-OPERADOR TO LOG-OPERADOR.
+           MOVE "I" TO LOG-ACAO.
+           MOVE NUM-CHE TO LOG-NUM-CHE.
+           MOVE "BANCO21" TO LOG-PROGRAMA.
+           WRITE REG-LOG.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+      *-----------------------------------------* 
+      * P-REC1. 
+      *     ACCEPT (08 25) NUM-CHE WITH PROMPT.
+      *     IF NUM-CHE = SPACES perform p-FIM.
+       P-REC2.
+           DISPLAY TELA-LIMPA-CONTA.
+           DISPLAY TELA-CONTA-COD.
+           ACCEPT (09 25) WS-CONTA WITH PROMPT AUTO-SKIP.
+           IF WS-CONTA = 0
+               MOVE "TITULOS  " TO CONTA-CHE
+               GO TO P-REC2-FIM.
+           IF NOT CONTA-OK-88
+               MOVE WS-CONTA TO CONTA-CHE
+               GO TO P-REC2-FIM.
+           MOVE WS-CONTA TO COD-CONTA.
+           READ CONTA
+               INVALID KEY
+                   DISPLAY (21 04) "!! Conta Nao Cadastrada !!"
+                   GO TO P-REC2.
+           MOVE NOME-CONTA TO CONTA-CHE.
+       P-REC2-FIM.
+           DISPLAY TELA-LIMPA-CONTA.
+           DISPLAY (09 25) CONTA-CHE.
+       P-REC2-1.
+           DISPLAY TELA-LIMPA-CONTA.
+           DISPLAY TELA-DEPTO.
+           ACCEPT (10 25) WS-DEPTO WITH PROMPT AUTO-SKIP.
+           IF NOT DEPTO-OK-88
+               MOVE WS-DEPTO TO OBS-CHE
+               GO TO P-REC2-1-FIM.
+           IF WS-DEPTO = 0
+               PERFORM P-FIM.
+           MOVE WS-DEPTO TO COD-DEPTO.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY (21 04) "!! Depto Nao Cadastrado !!"
+                   GO TO P-REC2-1.
+           DISPLAY (10 25) NOME-DEPTO.
+           MOVE WS-DEPTO TO OBS-CHE.
+       P-REC2-1-FIM.
+           DISPLAY TELA-LIMPA-CONTA.
+
+       P-REC3.
+           DISPLAY TELA-FORN.
+           MOVE SPACES TO WS-COD-FORN.
+           ACCEPT (11 25) WS-COD-FORN WITH PROMPT AUTO-SKIP.
+           MOVE SPACES TO DESCRI-CHE-GRP.
+           IF WS-COD-FORN = SPACES
+               GO TO P-REC3-LIVRE.
+           IF NOT FORN-OK-88
+               GO TO P-REC3-LIVRE.
+           MOVE WS-COD-FORN TO COD-FORN.
+           READ FORN
+               INVALID KEY
+                   DISPLAY (21 04) "!! < Fornecedor Nao Cadastrado > !!"
+                   GO TO P-REC3-LIVRE.
+           MOVE NOME-FORN TO DESCRI-CHE-GRP.
+           DISPLAY (11 32) DESCRI-CHE-GRP.
+           GO TO P-REC3-FIM.
+       P-REC3-LIVRE.
+           ACCEPT (11 32) DESCRI-CHE-GRP WITH PROMPT.
+       P-REC3-FIM.
+           DISPLAY TELA-LIMPA.
+           IF DESCRI-CHE-GRP = SPACES perform p-FIM.
+
+
+       P-REC4.
+           ACCEPT (12 25) DIA-CHE WITH PROMPT AUTO-SKIP.
+           IF DIA-CHE = ZEROS OR DIA-CHE > 31 GO TO P-REC4.
+       P-REC41.
+           ACCEPT (12 28) MES-CHE WITH PROMPT AUTO-SKIP.
+           IF MES-CHE = ZEROS OR MES-CHE > 12 GO TO P-REC41.
+       P-REC42.
+      *     ACCEPT (12 31) ANO-CHE WITH PROMPT AUTO-SKIP.
+
+      *------- cheque recebe ano + 1 ao cadastrar proximo do final de ano
+      *     IF MES-CHE < 10 add 1 to ano .
+           MOVE ANO TO ANO-CHE.
+
+           PERFORM P-VERIFICA-DIA.
+           IF DIA-CHE > WS-MAX-DIA
+               DISPLAY (21 04) "!! DIA INVALIDO P/ O MES !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P-REC4.
+
+           MOVE ANO-CHE TO ANO-C.
+           MOVE MES-CHE TO MES-C.
+           MOVE DIA-CHE TO DIA-C.
+      *     IF WS-DATA-C > WS-DATA GO TO P-REC4. 
+       P-REC5.
+           ACCEPT (13 25) VALOR-CHE WITH PROMPT AUTO-SKIP.
+
+           MOVE ZEROS TO INSCR-CHE.
+           ACCEPT (14 25) INSCR-CHE WITH PROMPT AUTO-SKIP.
+           MOVE ZEROS TO DATA-CONF.
+           MOVE "N" TO SITUACAO-CHE.
+           MOVE SPACES TO MOTIVO-CHE.
+           MOVE WS-OPERADOR TO CRIADO-POR ALTERADO-POR.
+           MOVE WS-DATA TO CRIADO-DATA ALTERADO-DATA.
+
+      *-----------------------------------------*
+       P-CONTA-CODIGO.
+           READ BANCO NEXT RECORD
+               AT END
+                   CONTINUE.
+           IF FS NOT = "10" AND NUM-CHE > WS-CONTA-CODIGO
+               MOVE NUM-CHE TO WS-CONTA-CODIGO.
+
+      *-----------------------------------------*
+       P-NAVEGA.
+           IF NAV-ANTERIOR-88
+               GO TO P-NAVEGA-ANT.
+           START BANCO KEY > NUM-CHE
+               INVALID KEY
+                   DISPLAY (21 04) "!! < Fim do Arquivo > !!"
+                   ACCEPT (23 01) WS-P
+                   DISPLAY (21 04) WS-LIMPA
+                   GO TO P-NAVEGA-EXIT.
+           READ BANCO NEXT RECORD
+               AT END
+                   DISPLAY (21 04) "!! < Fim do Arquivo > !!"
+                   ACCEPT (23 01) WS-P
+                   DISPLAY (21 04) WS-LIMPA
+                   GO TO P-NAVEGA-EXIT.
+           GO TO P-NAVEGA-MOSTRA.
+       P-NAVEGA-ANT.
+           START BANCO KEY < NUM-CHE
+               INVALID KEY
+                   DISPLAY (21 04) "!! < Inicio do Arquivo > !!"
+                   ACCEPT (23 01) WS-P
+                   DISPLAY (21 04) WS-LIMPA
+                   GO TO P-NAVEGA-EXIT.
+           READ BANCO PREVIOUS RECORD
+               AT END
+                   DISPLAY (21 04) "!! < Inicio do Arquivo > !!"
+                   ACCEPT (23 01) WS-P
+                   DISPLAY (21 04) WS-LIMPA
+                   GO TO P-NAVEGA-EXIT.
+       P-NAVEGA-MOSTRA.
+           IF FS = "51"
+               DISPLAY (21 04) "!! REGISTRO EM USO - AGUARDE !!"
+               ACCEPT (23 01) WS-P
+               DISPLAY (21 04) WS-LIMPA
+               GO TO P-NAVEGA-EXIT.
+           DISPLAY (08 25) NUM-CHE.
+           DISPLAY (10 25) CONTA-CHE.
+           DISPLAY (11 32) DESCRI-CHE-GRP.
+           DISPLAY (12 25) DIA-CHE.
+           DISPLAY (12 28) MES-CHE.
+           DISPLAY (12 31) ANO-CHE.
+           DISPLAY (13 25) VALOR-CHE.
+           DISPLAY (14 25) INSCR-CHE.
+       P-NAVEGA-EXIT.
+
+       P-VERIFICA-DIA.
+           MOVE 31 TO WS-MAX-DIA.
+           IF MES-CHE = 04 OR 06 OR 09 OR 11
+               MOVE 30 TO WS-MAX-DIA.
+           IF MES-CHE = 02
+               PERFORM P-VERIFICA-BISSEXTO
+               MOVE 28 TO WS-MAX-DIA
+               IF ANO-BISSEXTO-88
+                   MOVE 29 TO WS-MAX-DIA.
+       P-VERIFICA-BISSEXTO.
+           MOVE ZEROS TO WS-BISSEXTO.
+           DIVIDE ANO-CHE BY 4 GIVING WS-QUOC REMAINDER WS-RESTO.
+           IF WS-RESTO = ZEROS
+               MOVE 1 TO WS-BISSEXTO.
+           DIVIDE ANO-CHE BY 100 GIVING WS-QUOC REMAINDER WS-RESTO.
+           IF WS-RESTO = ZEROS
+               MOVE ZEROS TO WS-BISSEXTO.
+           DIVIDE ANO-CHE BY 400 GIVING WS-QUOC REMAINDER WS-RESTO.
+           IF WS-RESTO = ZEROS
+               MOVE 1 TO WS-BISSEXTO.
+
+       P-FIM.
+           CLOSE BANCO.
+           IF FORN-OK-88
+               CLOSE FORN.
+           IF DEPTO-OK-88
+               CLOSE DEPTO.
+           IF CONTA-OK-88
+               CLOSE CONTA.
+           CLOSE LOG.
+           DISPLAY (01 01) ERASE.
+           CHAIN "produt01.com".
+      *     CHAIN "BANCO.COM".
+
+
+
+
+
