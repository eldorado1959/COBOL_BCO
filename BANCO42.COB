@@ -0,0 +1,145 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO42.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-CONTA
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CONTA.DAT".
+       01 REG-CONTA.
+           03 COD-CONTA        PIC 99.
+           03 NOME-CONTA       PIC X(10).
+           03 BANCO-CONTA      PIC X(15).
+           03 AGENCIA-CONTA    PIC X(06).
+           03 NUMCONTA-CONTA   PIC X(12).
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-CONF              PIC X VALUE SPACES.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " CADASTRO CONTAS " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "Codigo (02 posicoes)...=".
+           02 LINE 09 COLUMN 04 VALUE "Nome da Conta..........=".
+           02 LINE 10 COLUMN 04 VALUE "Banco..................=".
+           02 LINE 11 COLUMN 04 VALUE "Agencia................=".
+           02 LINE 12 COLUMN 04 VALUE "No. Conta..............=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN I-O CONTA.
+           IF FS = "30"
+               CLOSE CONTA
+               OPEN OUTPUT CONTA
+               CLOSE CONTA
+               OPEN I-O CONTA.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+       P04-CODIGO.
+           DISPLAY (22 04) "<CODIGO EM BRANCO , Sai do Cadastro".
+           ACCEPT (08 30) COD-CONTA WITH PROMPT AUTO-SKIP.
+           IF COD-CONTA = ZEROS
+               PERFORM P-FIM.
+           READ CONTA
+               INVALID KEY
+                   GO TO P-NOVO.
+           PERFORM P-MOSTRA-ATUAL.
+           PERFORM P-ALTERA-EXCLUI.
+           GO TO P04-CODIGO.
+
+       P-NOVO.
+           DISPLAY (21 04) "!! < Conta Nao Cadastrada > !!".
+           DISPLAY (21 45) "Incluir ?  < S/N >".
+           ACCEPT (21 64) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF NOT = "S" AND WS-CONF NOT = "s"
+               GO TO P04-CODIGO.
+           ACCEPT (09 30) NOME-CONTA WITH PROMPT.
+           ACCEPT (10 30) BANCO-CONTA WITH PROMPT.
+           ACCEPT (11 30) AGENCIA-CONTA WITH PROMPT.
+           ACCEPT (12 30) NUMCONTA-CONTA WITH PROMPT.
+           WRITE REG-CONTA
+               INVALID KEY
+                   DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                   CLOSE CONTA
+                   STOP RUN.
+           DISPLAY (21 04) "!! < Conta Incluida > !!".
+           DISPLAY (23 04) " Tecle  -  <  ENTER  > ".
+           ACCEPT (23 30) WS-P.
+           DISPLAY (21 04) WS-LIMPA.
+           GO TO P04-CODIGO.
+
+       P-MOSTRA-ATUAL.
+           DISPLAY (09 30) NOME-CONTA.
+           DISPLAY (10 30) BANCO-CONTA.
+           DISPLAY (11 30) AGENCIA-CONTA.
+           DISPLAY (12 30) NUMCONTA-CONTA.
+
+       P-ALTERA-EXCLUI.
+           DISPLAY (21 04) "Alterar <A>, Excluir <E> ou <ENTER> p/nada".
+           ACCEPT (21 50) WS-CONF WITH PROMPT AUTO-SKIP.
+           DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "A" OR "a"
+               ACCEPT (09 30) NOME-CONTA WITH UPDATE PROMPT
+               ACCEPT (10 30) BANCO-CONTA WITH UPDATE PROMPT
+               ACCEPT (11 30) AGENCIA-CONTA WITH UPDATE PROMPT
+               ACCEPT (12 30) NUMCONTA-CONTA WITH UPDATE PROMPT
+               REWRITE REG-CONTA
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE GRAVACAO - FS = " FS
+                       CLOSE CONTA
+                       STOP RUN
+               DISPLAY (21 04) "!! < Conta Alterada > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA.
+           IF WS-CONF = "E" OR "e"
+               DELETE CONTA
+                   INVALID KEY
+                       DISPLAY (21 04) "ERRO DE EXCLUSAO - FS = " FS
+                       CLOSE CONTA
+                       STOP RUN
+               DISPLAY (21 04) "!! < Conta Excluida > !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (21 04) WS-LIMPA.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE CONTA.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
