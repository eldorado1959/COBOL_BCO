@@ -0,0 +1,190 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO02.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-OPCAO-BUSCA       PIC 9 VALUE ZEROS.
+       88 BUSCA-88             VALUE 1 2 3 4.
+       77 WS-NUM               PIC X(06) VALUE SPACES.
+       77 WS-CONTA-BUSCA       PIC X(10) VALUE SPACES.
+       77 WS-DESCRI-BUSCA      PIC X(05) VALUE SPACES.
+       77 WS-OBS-BUSCA         PIC X(15) VALUE SPACES.
+       77 WS-ACHOU             PIC X VALUE "N".
+       88 ACHOU-88             VALUE "S".
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " CONSULTA LANCAMENTOS " BLINK.
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-MENU-BUSCA.
+           02 LINE 07 COLUMN 08 VALUE "<  Consultar por  >".
+           02 LINE 09 COLUMN 10 VALUE "1-Numero do Lancamento (NUM-CHE)".
+           02 LINE 10 COLUMN 10 VALUE "2-Conta (CONTA-CHE)".
+           02 LINE 11 COLUMN 10 VALUE "3-Favorecido (DESCRI-CHE)".
+           02 LINE 12 COLUMN 10 VALUE "4-Departamento (OBS-CHE)".
+           02 LINE 14 COLUMN 10 VALUE "Opcao.......=".
+
+       01 TELA-REG.
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 11 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 12 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 13 COLUMN 04 VALUE "Departamento.......=".
+           02 LINE 14 COLUMN 04 VALUE "Inscricao..........=".
+           02 LINE 15 COLUMN 04 VALUE "Data Conferencia...=".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN INPUT BANCO.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+       P02-MENU-BUSCA.
+           DISPLAY TELA-MENU-BUSCA.
+           ACCEPT (14 24) WS-OPCAO-BUSCA WITH PROMPT AUTO-SKIP.
+           IF WS-OPCAO-BUSCA = ZEROS
+               PERFORM P-FIM.
+           IF NOT BUSCA-88 GO TO P02-MENU-BUSCA.
+           MOVE "N" TO WS-ACHOU.
+           DISPLAY (01 01) ERASE.
+           EVALUATE WS-OPCAO-BUSCA
+               WHEN 1 PERFORM P-BUSCA-NUM
+               WHEN 2 PERFORM P-BUSCA-CONTA
+               WHEN 3 PERFORM P-BUSCA-DESCRI
+               WHEN 4 PERFORM P-BUSCA-DEPTO
+           END-EVALUATE.
+           IF NOT ACHOU-88
+               DISPLAY (21 04) "!! NENHUM LANCAMENTO ENCONTRADO !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (01 01) ERASE.
+           GO TO P01-TELA-1.
+
+       P-BUSCA-NUM.
+           DISPLAY (08 10) "Informe o No.do Lancamento : ".
+           ACCEPT (08 40) WS-NUM WITH PROMPT AUTO-SKIP.
+           MOVE WS-NUM TO NUM-CHE.
+           READ BANCO
+               INVALID KEY
+                   NEXT SENTENCE.
+           IF FS = "00"
+               PERFORM P-MOSTRA-REG.
+
+       P-BUSCA-CONTA.
+           DISPLAY (08 10) "Informe a Conta : ".
+           ACCEPT (08 30) WS-CONTA-BUSCA WITH PROMPT AUTO-SKIP.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-BUSCA-FIM.
+       P-BUSCA-CONTA-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-BUSCA-FIM.
+           IF CONTA-CHE = WS-CONTA-BUSCA
+               PERFORM P-MOSTRA-REG
+               PERFORM P-MAIS.
+           GO TO P-BUSCA-CONTA-LER.
+
+       P-BUSCA-DESCRI.
+           DISPLAY (08 10) "Informe o Favorecido : ".
+           ACCEPT (08 34) WS-DESCRI-BUSCA WITH PROMPT AUTO-SKIP.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-BUSCA-FIM.
+       P-BUSCA-DESCRI-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-BUSCA-FIM.
+           IF DESCRI-CHE = WS-DESCRI-BUSCA
+               PERFORM P-MOSTRA-REG
+               PERFORM P-MAIS.
+           GO TO P-BUSCA-DESCRI-LER.
+
+       P-BUSCA-DEPTO.
+           DISPLAY (08 10) "Informe o Codigo do Depto. (OBS-CHE) : ".
+           ACCEPT (08 50) WS-OBS-BUSCA WITH PROMPT AUTO-SKIP.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-BUSCA-FIM.
+       P-BUSCA-DEPTO-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-BUSCA-FIM.
+           IF OBS-CHE = WS-OBS-BUSCA
+               PERFORM P-MOSTRA-REG
+               PERFORM P-MAIS.
+           GO TO P-BUSCA-DEPTO-LER.
+
+       P-BUSCA-FIM.
+           IF NOT ACHOU-88
+               DISPLAY (21 04) "!! NENHUM LANCAMENTO ENCONTRADO !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P.
+           DISPLAY (01 01) ERASE.
+           GO TO P01-TELA-1.
+
+       P-MAIS.
+           DISPLAY (20 25) "< ENTER > Continua busca".
+           DISPLAY (21 25) "  < N > Encerra busca".
+           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
+           IF WS-P = "N" OR "n"
+               GO TO P-BUSCA-FIM.
+
+       P-MOSTRA-REG.
+           MOVE "S" TO WS-ACHOU.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-REG.
+           DISPLAY (08 25) NUM-CHE.
+           DISPLAY (09 25) CONTA-CHE.
+           DISPLAY (10 25) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (11 25) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           DISPLAY (13 25) OBS-CHE.
+           DISPLAY (14 25) INSCR-CHE.
+           DISPLAY (15 25) DATA-CONF.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE BANCO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
