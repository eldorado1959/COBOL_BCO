@@ -0,0 +1,74 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MRELBAN.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO              PIC 99.
+       88 OPCAO-88
+          VALUE 1 2 3 4 5 99.
+       77 WS-LIMPA              PIC X(50) VALUE SPACES.
+       77 WS-P                  PIC X VALUE SPACES.
+
+       01 WS-DATA.
+           03 ANO               PIC 9(02).
+           03 MES                PIC 9(02).
+           03 DIA                PIC 9(02).
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 03 COLUMN 25 VALUE " E l d o r a d o " BLINK.
+           02 LINE 04 COLUMN 03 VALUE "Controle Financeiro".
+           02 LINE 04 COLUMN 67 VALUE "       /  /  .".
+           02 LINE 07 COLUMN 08 VALUE "<  Menu  Relatorios  >".
+           02 LINE 09 COLUMN 02 VALUE "1-Conferencia Cheq/Tit.ate Data".
+           02 LINE 10 COLUMN 02 VALUE "2-Mostra p/Depto c/% (tela)".
+           02 LINE 11 COLUMN 02 VALUE "3-Mostra p/Depto c/% (relatorio)".
+           02 LINE 12 COLUMN 02 VALUE "4-Total p/Mes Conf./N.Conf.".
+           02 LINE 13 COLUMN 02 VALUE "5-Conciliacao Bancaria".
+           02 LINE 18 COLUMN 02 VALUE "99 - Retorna ao Menu Geral".
+           02 LINE 24 COLUMN 06 VALUE "OPCAO : [  ]".
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       PROCEDURE DIVISION.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+       P10-TELA-1.
+           PERFORM P-TELA.
+       P20-OPCAO.
+           ACCEPT (24 15) WS-OPCAO WITH PROMPT AUTO-SKIP.
+           IF NOT OPCAO-88
+               PERFORM P-OPCAO-INCORRETA
+               GO TO P20-OPCAO.
+           IF WS-OPCAO = 99
+               CHAIN "BANCO.COM".
+           IF WS-OPCAO = 1
+               CHAIN "BANCO17.COM".
+           IF WS-OPCAO = 2
+               CHAIN "BANCO20.COM".
+           IF WS-OPCAO = 3
+               CHAIN "BANCO31.COM".
+           IF WS-OPCAO = 4
+               CHAIN "BANCO12.COM".
+           IF WS-OPCAO = 5
+               CHAIN "CONCIL01.COM".
+
+      * * * * * * * * * * * * * * * * * * * * * *
+      *           P E R F O R M S                *
+      * * * * * * * * * * * * * * * * * * * * * *
+
+       P-TELA.
+           DISPLAY TELA.
+           ACCEPT WS-DATA FROM DATE.
+           DISPLAY (04 72) DIA.
+           DISPLAY (04 75) MES.
+           DISPLAY (04 78) ANO.
+       P-OPCAO-INCORRETA.
+           DISPLAY (22 04) "OPCAO INCORRETA < ENTER >".
+           ACCEPT (23 01) WS-P.
+           DISPLAY (22 04) WS-LIMPA.
