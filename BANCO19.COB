@@ -0,0 +1,121 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANCO19.
+       AUTHOR. ROGERIO-MACHADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANCO ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUM-CHE
+                  FILE STATUS IS FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BANCO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "BCO.DAT".
+       COPY "BCOREC.CPY" REPLACING ==REC-NAME== BY ==REG-BCO==.
+      ***********************************
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATA.
+           03 ANO              PIC 9(04).
+           03 MES              PIC 99.
+           03 DIA              PIC 99.
+
+       77 FS                   PIC XX.
+       77 WS-LIMPA             PIC X(50) VALUE SPACES.
+       77 WS-P                 PIC X VALUE SPACES.
+       77 WS-DESCRI-BUSCA      PIC X(03) VALUE SPACES.
+       77 WS-ACHOU             PIC X VALUE "N".
+       88 ACHOU-88             VALUE "S".
+       77 WS-CONTA-ACHA        PIC 9(02) VALUE ZEROS.
+      ***********************************
+
+       SCREEN SECTION.
+       01 TELA-1.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 67 VALUE "       /  /    ".
+           02 LINE 03 COLUMN 25 VALUE " CONTROLE BANCARIO " BLINK.
+           02 LINE 04 COLUMN 02 VALUE " PESQUISA P/3 LETRAS " BLINK.
+           02 LINE 08 COLUMN 04 VALUE "3 Letras do Favorecido...=".
+           02 LINE 22 COLUMN 01 PIC X(80) FROM ALL "=".
+           02 LINE 22 COLUMN 05 VALUE "MENSAGEM".
+
+       01 TELA-REG.
+           02 LINE 08 COLUMN 04 VALUE "No.Lancamento......=".
+           02 LINE 09 COLUMN 04 VALUE "Conta..............=".
+           02 LINE 10 COLUMN 04 VALUE "Favorecido.........=".
+           02 LINE 11 COLUMN 04 VALUE "Vcto Lancamento....=".
+           02 LINE 12 COLUMN 04 VALUE "Valor lancamento...=".
+           02 LINE 13 COLUMN 04 VALUE "Departamento.......=".
+      *
+       PROCEDURE DIVISION.
+
+       P03-ABERTURA.
+           OPEN INPUT BANCO.
+           IF FS = "35"
+               DISPLAY (10 10) "!! ARQUIVO BCO.DAT INEXISTENTE !!"
+               STOP RUN.
+           PERFORM P-DATA.
+
+       P01-TELA-1.
+           DISPLAY TELA-1.
+           PERFORM P-DATA.
+           ACCEPT (08 32) WS-DESCRI-BUSCA WITH PROMPT AUTO-SKIP.
+           IF WS-DESCRI-BUSCA = SPACES
+               PERFORM P-FIM.
+           MOVE "N" TO WS-ACHOU.
+           MOVE SPACES TO NUM-CHE.
+           START BANCO KEY IS NOT LESS THAN NUM-CHE
+               INVALID KEY GO TO P-BUSCA-FIM.
+       P-BUSCA-LER.
+           READ BANCO NEXT RECORD
+               AT END GO TO P-BUSCA-FIM.
+           MOVE ZEROS TO WS-CONTA-ACHA.
+           INSPECT DESCRI-CHE-GRP TALLYING WS-CONTA-ACHA
+               FOR ALL WS-DESCRI-BUSCA.
+           IF WS-CONTA-ACHA = ZEROS
+               GO TO P-BUSCA-LER.
+           MOVE "S" TO WS-ACHOU.
+           PERFORM P-MOSTRA-REG.
+           PERFORM P-MAIS.
+           GO TO P-BUSCA-LER.
+
+       P-BUSCA-FIM.
+           IF NOT ACHOU-88
+               DISPLAY (21 04) "!! NENHUM FAVORECIDO ENCONTRADO !!"
+               DISPLAY (23 04) " Tecle  -  <  ENTER  > "
+               ACCEPT (23 30) WS-P
+               DISPLAY (01 01) ERASE.
+           GO TO P01-TELA-1.
+
+       P-MAIS.
+           DISPLAY (20 25) "< ENTER > Continua busca".
+           DISPLAY (21 25) "  < N > Encerra busca".
+           ACCEPT (21 29) WS-P WITH AUTO-SKIP.
+           IF WS-P = "N" OR "n"
+               GO TO P-BUSCA-FIM.
+
+       P-MOSTRA-REG.
+           DISPLAY (01 01) ERASE.
+           DISPLAY TELA-REG.
+           DISPLAY (08 25) NUM-CHE.
+           DISPLAY (09 25) CONTA-CHE.
+           DISPLAY (10 25) DESCRI-CHE DESCRI2-CHE.
+           DISPLAY (11 25) DIA-CHE "/" MES-CHE "/" ANO-CHE.
+           DISPLAY (12 25) VALOR-CHE.
+           DISPLAY (13 25) OBS-CHE.
+
+       P-DATA.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD.
+           DISPLAY (02 72) DIA.
+           DISPLAY (02 75) MES.
+           DISPLAY (02 78) ANO.
+
+       P-FIM.
+           CLOSE BANCO.
+           DISPLAY (01 01) ERASE.
+           CHAIN "BANCO.COM".
